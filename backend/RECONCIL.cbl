@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR. YOUR-NAME.
+
+      * Headcount/payroll control-total reconciliation for a given
+      * PAY-DATE off RECONCIL.IN.  Walks EMPLOYEE.DAT and, for every
+      * employee, checks whether a PAYROLL-RECORD exists for that
+      * date.  Active employees with no pay record and terminated
+      * employees who still got paid are both exceptions - the first
+      * means someone got missed in the run, the second means a
+      * termination was not applied before payroll ran.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "RECONCIL.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "RECONCIL.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CTL-PAY-DATE          PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAY-DATE              PIC X(10).
+       01 WS-END-OF-FILE           PIC X       VALUE 'N'.
+       01 EMP-FILE-STATUS          PIC XX.
+       01 PAY-FILE-STATUS          PIC XX.
+       01 WS-PAY-FOUND-SW          PIC X       VALUE 'N'.
+       01 WS-EMPLOYEES-CHECKED     PIC 9(5)    COMP VALUE ZERO.
+       01 WS-MISSING-PAY-COUNT     PIC 9(5)    COMP VALUE ZERO.
+       01 WS-UNEXPECTED-PAY-COUNT  PIC 9(5)    COMP VALUE ZERO.
+
+       01 WS-HEADER-LINE.
+          05 FILLER                PIC X(27) VALUE
+             "PAYROLL RECONCILIATION FOR:".
+          05 WH-PAY-DATE            PIC X(10).
+
+       01 WS-MISSING-PAY-LINE.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 FILLER                 PIC X(30) VALUE
+             "ACTIVE, NO PAY RECORD    -".
+          05 WM-EMP-ID                PIC X(10).
+          05 FILLER                   PIC X(1)  VALUE SPACES.
+          05 WM-EMP-NAME                PIC X(50).
+
+       01 WS-UNEXPECTED-PAY-LINE.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 FILLER                 PIC X(30) VALUE
+             "TERMINATED, STILL PAID   -".
+          05 WU-EMP-ID                PIC X(10).
+          05 FILLER                   PIC X(1)  VALUE SPACES.
+          05 WU-EMP-NAME                PIC X(50).
+
+       01 WS-SUMMARY-LINE-1.
+          05 FILLER                PIC X(24) VALUE
+             "TOTAL EMPLOYEES CHECKED:".
+          05 WS1-COUNT              PIC ZZZZ9.
+
+       01 WS-SUMMARY-LINE-2.
+          05 FILLER                PIC X(24) VALUE
+             "ACTIVE WITH NO PAY     :".
+          05 WS2-COUNT              PIC ZZZZ9.
+
+       01 WS-SUMMARY-LINE-3.
+          05 FILLER                PIC X(24) VALUE
+             "TERMINATED BUT PAID    :".
+          05 WS3-COUNT              PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM RECONCILE-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE INTO CONTROL-RECORD
+           MOVE CTL-PAY-DATE TO WS-PAY-DATE
+           CLOSE CONTROL-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'RECONCIL' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'RECONCIL' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       WRITE-HEADER.
+           MOVE WS-PAY-DATE TO WH-PAY-DATE
+           MOVE WS-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       RECONCILE-EMPLOYEES.
+           READ EMPLOYEE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              PERFORM CHECK-EMPLOYEE-PAY
+           END-READ.
+
+       CHECK-EMPLOYEE-PAY.
+           MOVE PSEMP-ID    TO EMP-ID
+           MOVE WS-PAY-DATE TO PAY-DATE
+           READ PAYROLL-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-PAY-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-PAY-FOUND-SW
+           END-READ
+
+           ADD 1 TO WS-EMPLOYEES-CHECKED
+
+           IF PSEMP-STATUS = 'A' AND WS-PAY-FOUND-SW = 'N'
+              PERFORM WRITE-MISSING-PAY-LINE
+           END-IF
+           IF PSEMP-STATUS = 'T' AND WS-PAY-FOUND-SW = 'Y'
+              PERFORM WRITE-UNEXPECTED-PAY-LINE
+           END-IF.
+
+       WRITE-MISSING-PAY-LINE.
+           MOVE PSEMP-ID   TO WM-EMP-ID
+           MOVE PSEMP-NAME TO WM-EMP-NAME
+           MOVE WS-MISSING-PAY-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-MISSING-PAY-COUNT.
+
+       WRITE-UNEXPECTED-PAY-LINE.
+           MOVE PSEMP-ID   TO WU-EMP-ID
+           MOVE PSEMP-NAME TO WU-EMP-NAME
+           MOVE WS-UNEXPECTED-PAY-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-UNEXPECTED-PAY-COUNT.
+
+       WRITE-SUMMARY.
+           MOVE WS-EMPLOYEES-CHECKED    TO WS1-COUNT
+           MOVE WS-SUMMARY-LINE-1 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-MISSING-PAY-COUNT    TO WS2-COUNT
+           MOVE WS-SUMMARY-LINE-2 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-UNEXPECTED-PAY-COUNT TO WS3-COUNT
+           MOVE WS-SUMMARY-LINE-3 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYROLL-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM RECONCIL.
