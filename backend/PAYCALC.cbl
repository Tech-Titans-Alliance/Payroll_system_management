@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCALC.
+       AUTHOR. YOUR-NAME.
+
+      * Batch payroll calculation engine.  Reads hours/rate, overtime
+      * and bonus input for each EMP-ID/PAY-DATE on PAYCALC.IN,
+      * derives BASIC-PAY/OVERTIME-PAY/GROSS-PAY, applies the tax
+      * bracket table to get TAX-AMOUNT, nets out OTHER-DEDUCTIONS to
+      * get NET-PAY, and WRITEs or REWRITEs the PAYROLL-RECORD keyed
+      * by PAYROLL-KEY.  PAYCALC.OUT reports what happened to each
+      * input record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT LEAVE-FILE ASSIGN TO "LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LV-EMP-ID
+               FILE STATUS IS LV-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "PAYCALC.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "PAYCALC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD LEAVE-FILE.
+       COPY LEAVEREC.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       FD INPUT-FILE.
+       01 CALC-INPUT-RECORD.
+          05 CI-EMP-ID            PIC X(10).
+          05 CI-PAY-DATE          PIC X(10).
+          05 CI-HOURS-WORKED      PIC 9(3)V99.
+          05 CI-HOURLY-RATE       PIC 9(5)V99.
+          05 CI-OVERTIME-HOURS    PIC 9(3)V99.
+          05 CI-OVERTIME-RATE     PIC 9(5)V99.
+          05 CI-BONUS-PAY         PIC 9(7)V99.
+          05 CI-OTHER-DEDUCTIONS  PIC 9(7)V99.
+          05 CI-LEAVE-DAYS        PIC 99.
+          05 CI-PAY-BASIS         PIC X(1).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE          PIC X        VALUE 'N'.
+       01 PAY-FILE-STATUS         PIC XX.
+       01 LV-FILE-STATUS          PIC XX.
+       01 EMP-FILE-STATUS         PIC XX.
+       01 WS-RECORD-FOUND-SW      PIC X        VALUE 'N'.
+       01 WS-LEAVE-FOUND-SW       PIC X        VALUE 'N'.
+       01 WS-LEAVE-DAYS-TO-STORE  PIC 99       VALUE ZERO.
+       01 WS-RESULT-MSG           PIC X(20).
+       01 WS-LEAVE-NOTE           PIC X(30)    VALUE SPACES.
+
+      * Derived pay figures for the record currently being processed
+       01 WS-BASIC-PAY            PIC 9(7)V99  VALUE ZERO.
+       01 WS-OVERTIME-PAY         PIC 9(7)V99  VALUE ZERO.
+       01 WS-OVERTIME-RATE        PIC 9(5)V99  VALUE ZERO.
+       01 WS-GROSS-PAY            PIC 9(7)V99  VALUE ZERO.
+       01 WS-TAX-AMOUNT           PIC 9(7)V99  VALUE ZERO.
+       01 WS-NET-PAY              PIC 9(7)V99  VALUE ZERO.
+
+      * Graduated tax bracket table - annualised brackets expressed
+      * on a per-period GROSS-PAY basis.
+       01 TAX-BRACKET-TABLE.
+          05 TAX-BRACKET OCCURS 4 TIMES.
+             10 TB-UPPER-LIMIT    PIC 9(7)V99.
+             10 TB-RATE           PIC V999.
+       01 WS-TAX-IDX               PIC 9        COMP.
+       01 WS-TAXABLE-REMAINING     PIC 9(7)V99.
+       01 WS-BRACKET-SPAN          PIC 9(7)V99.
+       01 WS-BRACKET-TAX           PIC 9(7)V99.
+       01 WS-PRIOR-LIMIT           PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM LOAD-TAX-TABLE
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-CALC-RECORDS UNTIL WS-END-OF-FILE = 'Y'
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       LOAD-TAX-TABLE.
+           MOVE 2000.00    TO TB-UPPER-LIMIT (1)
+           MOVE .100       TO TB-RATE (1)
+           MOVE 5000.00    TO TB-UPPER-LIMIT (2)
+           MOVE .150       TO TB-RATE (2)
+           MOVE 10000.00   TO TB-UPPER-LIMIT (3)
+           MOVE .200       TO TB-RATE (3)
+           MOVE 99999.99   TO TB-UPPER-LIMIT (4)
+           MOVE .250       TO TB-RATE (4).
+
+       OPEN-FILES.
+           OPEN I-O PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYCALC ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN I-O LEAVE-FILE
+           IF LV-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYCALC ' 'LEAVE.DAT           '
+                  LV-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYCALC ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+       PROCESS-CALC-RECORDS.
+           READ INPUT-FILE INTO CALC-INPUT-RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              PERFORM CALCULATE-PAY
+              PERFORM CHECK-LEAVE-LEDGER
+              PERFORM STORE-PAYROLL-RECORD
+              PERFORM WRITE-RESULT
+           END-READ.
+
+       CALCULATE-PAY.
+           IF CI-PAY-BASIS = 'S'
+              PERFORM LOOKUP-EMPLOYEE-SALARY
+           ELSE
+              COMPUTE WS-BASIC-PAY ROUNDED =
+                  CI-HOURS-WORKED * CI-HOURLY-RATE
+           END-IF
+
+           IF CI-OVERTIME-RATE = ZERO
+              COMPUTE WS-OVERTIME-RATE ROUNDED =
+                  CI-HOURLY-RATE * 1.5
+           ELSE
+              MOVE CI-OVERTIME-RATE TO WS-OVERTIME-RATE
+           END-IF
+
+           COMPUTE WS-OVERTIME-PAY ROUNDED =
+               CI-OVERTIME-HOURS * WS-OVERTIME-RATE
+
+           COMPUTE WS-GROSS-PAY =
+               WS-BASIC-PAY + WS-OVERTIME-PAY + CI-BONUS-PAY
+
+           PERFORM COMPUTE-TAX-AMOUNT
+
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-TAX-AMOUNT - CI-OTHER-DEDUCTIONS.
+
+      * Salary-basis pay derives BASIC-PAY straight off the employee
+      * master instead of hours worked x hourly rate.
+       LOOKUP-EMPLOYEE-SALARY.
+           MOVE CI-EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE ZERO TO WS-BASIC-PAY
+           NOT INVALID KEY
+              MOVE PSEMP-BASIC-SALARY TO WS-BASIC-PAY
+           END-READ.
+
+       COMPUTE-TAX-AMOUNT.
+           MOVE ZERO TO WS-TAX-AMOUNT
+           MOVE ZERO TO WS-PRIOR-LIMIT
+           MOVE WS-GROSS-PAY TO WS-TAXABLE-REMAINING
+
+           PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+                   UNTIL WS-TAX-IDX > 4
+                      OR WS-TAXABLE-REMAINING = ZERO
+              IF WS-GROSS-PAY > TB-UPPER-LIMIT (WS-TAX-IDX)
+                 COMPUTE WS-BRACKET-SPAN =
+                     TB-UPPER-LIMIT (WS-TAX-IDX) - WS-PRIOR-LIMIT
+              ELSE
+                 COMPUTE WS-BRACKET-SPAN =
+                     WS-GROSS-PAY - WS-PRIOR-LIMIT
+              END-IF
+
+              IF WS-BRACKET-SPAN > WS-TAXABLE-REMAINING
+                 MOVE WS-TAXABLE-REMAINING TO WS-BRACKET-SPAN
+              END-IF
+
+              COMPUTE WS-BRACKET-TAX ROUNDED =
+                  WS-BRACKET-SPAN * TB-RATE (WS-TAX-IDX)
+
+              ADD WS-BRACKET-TAX TO WS-TAX-AMOUNT
+              SUBTRACT WS-BRACKET-SPAN FROM WS-TAXABLE-REMAINING
+              MOVE TB-UPPER-LIMIT (WS-TAX-IDX) TO WS-PRIOR-LIMIT
+           END-PERFORM.
+
+      * Leave pay is only earned if it was previously accrued on the
+      * employee's leave ledger - this keeps PAYCALC from paying out
+      * leave days that LEAVEACR never credited.
+       CHECK-LEAVE-LEDGER.
+           MOVE CI-LEAVE-DAYS TO WS-LEAVE-DAYS-TO-STORE
+           MOVE SPACES TO WS-LEAVE-NOTE
+
+           IF CI-LEAVE-DAYS > ZERO
+              MOVE CI-EMP-ID TO LV-EMP-ID
+              READ LEAVE-FILE
+              INVALID KEY
+                 MOVE 'N' TO WS-LEAVE-FOUND-SW
+              NOT INVALID KEY
+                 MOVE 'Y' TO WS-LEAVE-FOUND-SW
+              END-READ
+
+              IF WS-LEAVE-FOUND-SW = 'Y'
+                 AND LV-BALANCE NOT LESS THAN CI-LEAVE-DAYS
+                 SUBTRACT CI-LEAVE-DAYS FROM LV-BALANCE
+                 ADD CI-LEAVE-DAYS TO LV-TAKEN-YTD
+                 REWRITE LEAVE-LEDGER-RECORD
+              ELSE
+                 MOVE ZERO TO WS-LEAVE-DAYS-TO-STORE
+                 MOVE "- LEAVE DENIED, NO BALANCE" TO WS-LEAVE-NOTE
+              END-IF
+           END-IF.
+
+       STORE-PAYROLL-RECORD.
+           MOVE CI-EMP-ID   TO EMP-ID
+           MOVE CI-PAY-DATE TO PAY-DATE
+           READ PAYROLL-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-RECORD-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-RECORD-FOUND-SW
+           END-READ
+
+           MOVE WS-BASIC-PAY        TO BASIC-PAY
+           MOVE WS-OVERTIME-PAY     TO OVERTIME-PAY
+           MOVE CI-BONUS-PAY        TO BONUS-PAY
+           MOVE WS-LEAVE-DAYS-TO-STORE TO LEAVE-DAYS
+           MOVE WS-GROSS-PAY        TO GROSS-PAY
+           MOVE WS-TAX-AMOUNT       TO TAX-AMOUNT
+           MOVE CI-OTHER-DEDUCTIONS TO OTHER-DEDUCTIONS
+           MOVE WS-NET-PAY          TO NET-PAY
+           MOVE 'P'                 TO PAY-STATUS
+
+           IF WS-RECORD-FOUND-SW = 'Y'
+              REWRITE PAYROLL-RECORD
+              MOVE "RECALCULATED" TO WS-RESULT-MSG
+           ELSE
+              WRITE PAYROLL-RECORD
+              MOVE "CALCULATED" TO WS-RESULT-MSG
+           END-IF.
+
+       WRITE-RESULT.
+           STRING
+              CI-EMP-ID     DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              CI-PAY-DATE   DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              WS-RESULT-MSG DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              WS-LEAVE-NOTE DELIMITED BY SIZE
+              INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PAYROLL-FILE
+           CLOSE LEAVE-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM PAYCALC.
