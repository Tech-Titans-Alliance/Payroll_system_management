@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+       AUTHOR. YOUR-NAME.
+
+      * Shared error-logging routine.  Any program that hits a bad
+      * FILE STATUS on an OPEN/READ/WRITE CALLs ERRLOG with its own
+      * program name, the file involved and the status code; ERRLOG
+      * appends one line - date, time, program, file, status - to the
+      * standing system error log (ERRORLOG.TXT) and echoes the same
+      * line to the console, then returns control to the caller, which
+      * is still responsible for deciding whether to STOP RUN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE.
+       01 LOG-RECORD              PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 LOG-FILE-STATUS         PIC XX.
+       01 LOG-DATE                PIC X(8).
+       01 LOG-TIME                PIC X(6).
+
+       01 LOG-LINE.
+          05 LL-DATE              PIC X(8).
+          05 FILLER               PIC X(1)  VALUE SPACE.
+          05 LL-TIME               PIC X(6).
+          05 FILLER                PIC X(1)  VALUE SPACE.
+          05 LL-PROGRAM              PIC X(8).
+          05 FILLER                  PIC X(1)  VALUE SPACE.
+          05 LL-FILE-NAME              PIC X(20).
+          05 FILLER                    PIC X(1)  VALUE SPACE.
+          05 LL-FILE-STATUS               PIC XX.
+
+       LINKAGE SECTION.
+       01 ERR-PROGRAM-NAME        PIC X(8).
+       01 ERR-FILE-NAME           PIC X(20).
+       01 ERR-FILE-STATUS         PIC XX.
+
+       PROCEDURE DIVISION USING ERR-PROGRAM-NAME
+                                 ERR-FILE-NAME
+                                 ERR-FILE-STATUS.
+       MAIN-PROCESS.
+           ACCEPT LOG-DATE FROM DATE YYYYMMDD
+           ACCEPT LOG-TIME FROM TIME
+
+           MOVE LOG-DATE         TO LL-DATE
+           MOVE LOG-TIME         TO LL-TIME
+           MOVE ERR-PROGRAM-NAME TO LL-PROGRAM
+           MOVE ERR-FILE-NAME    TO LL-FILE-NAME
+           MOVE ERR-FILE-STATUS  TO LL-FILE-STATUS
+
+           DISPLAY "ERRLOG: " LOG-LINE
+
+           OPEN EXTEND ERROR-LOG-FILE
+           IF LOG-FILE-STATUS NOT = '00'
+              OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+
+           MOVE LOG-LINE TO LOG-RECORD
+           WRITE LOG-RECORD
+
+           CLOSE ERROR-LOG-FILE
+
+           GOBACK.
+
+       END PROGRAM ERRLOG.
