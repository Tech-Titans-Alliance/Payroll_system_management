@@ -0,0 +1,19 @@
+      *================================================================
+      *  PAYREC.CPY
+      *  Payroll transaction record layout - shared by every program
+      *  that opens PAYROLL-FILE (PAYROLL.DAT).
+      *================================================================
+       01 PAYROLL-RECORD.
+          05 PAYROLL-KEY.
+             10 EMP-ID            PIC X(10).
+             10 PAY-DATE          PIC X(10).
+          05 PAY-DETAILS.
+             10 BASIC-PAY         PIC 9(7)V99.
+             10 OVERTIME-PAY      PIC 9(7)V99.
+             10 BONUS-PAY         PIC 9(7)V99.
+             10 LEAVE-DAYS        PIC 99.
+             10 GROSS-PAY         PIC 9(7)V99.
+             10 TAX-AMOUNT        PIC 9(7)V99.
+             10 OTHER-DEDUCTIONS  PIC 9(7)V99.
+             10 NET-PAY           PIC 9(7)V99.
+             10 PAY-STATUS        PIC X(1).
