@@ -0,0 +1,20 @@
+      *================================================================
+      *  AUDITREC.CPY
+      *  Audit-history record layout - shared by every program that
+      *  writes to AUDIT-FILE (AUDIT.DAT).  One row is written per
+      *  field changed on an EMPLOYEE-RECORD.
+      *================================================================
+       01 AUDIT-RECORD.
+          05 AUD-EMP-ID         PIC X(10).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-FIELD-NAME     PIC X(16).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-OLD-VALUE      PIC X(30).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-NEW-VALUE      PIC X(30).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-CHANGE-DATE    PIC X(8).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-CHANGE-TIME    PIC X(6).
+          05 FILLER             PIC X(1)  VALUE SPACE.
+          05 AUD-CHANGED-BY     PIC X(10).
