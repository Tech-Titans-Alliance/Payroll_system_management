@@ -0,0 +1,12 @@
+      *================================================================
+      *  LEAVEREC.CPY
+      *  Leave ledger record layout - shared by every program that
+      *  opens LEAVE-FILE (LEAVE.DAT).  One record per EMP-ID holding
+      *  the running leave balance.
+      *================================================================
+       01 LEAVE-LEDGER-RECORD.
+          05 LV-EMP-ID             PIC X(10).
+          05 LV-BALANCE            PIC 9(5)V99.
+          05 LV-ACCRUED-YTD        PIC 9(5)V99.
+          05 LV-TAKEN-YTD          PIC 9(5)V99.
+          05 LV-LAST-ACCRUAL-DATE  PIC X(10).
