@@ -0,0 +1,16 @@
+      *================================================================
+      *  EMPREC.CPY
+      *  Employee master record layout - shared by every program that
+      *  opens EMPLOYEE-FILE (EMPLOYEE.DAT).
+      *================================================================
+       01 EMPLOYEE-RECORD.
+          05 EMP-ID            PIC X(10).
+          05 EMP-NAME          PIC X(50).
+          05 EMP-DEPT          PIC X(20).
+          05 EMP-POSITION      PIC X(30).
+          05 EMP-BASIC-SALARY  PIC 9(7)V99.
+          05 EMP-JOIN-DATE     PIC X(10).
+          05 EMP-STATUS        PIC X(1).
+          05 EMP-BANK-ROUTING  PIC X(9).
+          05 EMP-BANK-ACCOUNT  PIC X(17).
+          05 EMP-ACCOUNT-TYPE  PIC X(1).
