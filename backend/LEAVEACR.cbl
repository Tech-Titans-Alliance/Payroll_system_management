@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEACR.
+       AUTHOR. YOUR-NAME.
+
+      * Periodic leave accrual.  Reads the accrual date and the number
+      * of days earned this run from LEAVEACR.IN and credits every
+      * active employee's leave ledger on LEAVE.DAT, creating the
+      * ledger record the first time an employee is accrued.  PAYCALC
+      * decrements this balance whenever a payroll record is written
+      * with LEAVE-DAYS greater than zero.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT LEAVE-FILE ASSIGN TO "LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LV-EMP-ID
+               FILE STATUS IS LV-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "LEAVEACR.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "LEAVEACR.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+
+       FD LEAVE-FILE.
+       COPY LEAVEREC.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+          05 AC-ACCRUAL-DATE      PIC X(10).
+          05 AC-ACCRUAL-DAYS      PIC 9(3)V99.
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCRUAL-DATE         PIC X(10).
+       01 WS-ACCRUAL-DAYS         PIC 9(3)V99.
+       01 WS-END-OF-FILE          PIC X       VALUE 'N'.
+       01 EMP-FILE-STATUS         PIC XX.
+       01 LV-FILE-STATUS          PIC XX.
+       01 WS-LEAVE-FOUND-SW       PIC X       VALUE 'N'.
+       01 WS-RESULT-MSG           PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           PERFORM ACCRUE-ALL-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE INTO INPUT-RECORD
+           MOVE AC-ACCRUAL-DATE TO WS-ACCRUAL-DATE
+           MOVE AC-ACCRUAL-DAYS TO WS-ACCRUAL-DAYS
+           CLOSE INPUT-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'LEAVEACR' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN I-O LEAVE-FILE
+           IF LV-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'LEAVEACR' 'LEAVE.DAT           '
+                  LV-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       ACCRUE-ALL-EMPLOYEES.
+           READ EMPLOYEE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              IF EMP-STATUS = 'A'
+                 PERFORM ACCRUE-ONE-EMPLOYEE
+              END-IF
+           END-READ.
+
+       ACCRUE-ONE-EMPLOYEE.
+           MOVE EMP-ID TO LV-EMP-ID
+           READ LEAVE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-LEAVE-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-LEAVE-FOUND-SW
+           END-READ
+
+           IF WS-LEAVE-FOUND-SW = 'Y'
+              ADD WS-ACCRUAL-DAYS TO LV-BALANCE
+              ADD WS-ACCRUAL-DAYS TO LV-ACCRUED-YTD
+              MOVE WS-ACCRUAL-DATE TO LV-LAST-ACCRUAL-DATE
+              REWRITE LEAVE-LEDGER-RECORD
+              MOVE "ACCRUED" TO WS-RESULT-MSG
+           ELSE
+              MOVE EMP-ID TO LV-EMP-ID
+              MOVE WS-ACCRUAL-DAYS TO LV-BALANCE
+              MOVE WS-ACCRUAL-DAYS TO LV-ACCRUED-YTD
+              MOVE ZERO TO LV-TAKEN-YTD
+              MOVE WS-ACCRUAL-DATE TO LV-LAST-ACCRUAL-DATE
+              WRITE LEAVE-LEDGER-RECORD
+              MOVE "LEDGER OPENED" TO WS-RESULT-MSG
+           END-IF
+
+           PERFORM WRITE-RESULT.
+
+       WRITE-RESULT.
+           STRING
+              EMP-ID        DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              WS-RESULT-MSG DELIMITED BY SIZE
+              INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE LEAVE-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM LEAVEACR.
