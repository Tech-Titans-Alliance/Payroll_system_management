@@ -0,0 +1,336 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+       AUTHOR. YOUR-NAME.
+
+      * Company-wide payroll register for GL posting.  Reads every
+      * PAYROLL-RECORD dated PAYREG.IN's PAY-DATE, sorts them into
+      * department/EMP-ID sequence (department looked up off
+      * EMPLOYEE.DAT) and prints BASIC-PAY, OVERTIME-PAY, BONUS-PAY,
+      * TAX-AMOUNT, OTHER-DEDUCTIONS and NET-PAY for each employee,
+      * with a department subtotal line and a company grand total.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "PAYREG.WRK".
+
+           SELECT CONTROL-FILE ASSIGN TO "PAYREG.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "PAYREG.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SRT-DEPT              PIC X(20).
+          05 SRT-ID                PIC X(10).
+          05 SRT-NAME              PIC X(50).
+          05 SRT-BASIC-PAY         PIC 9(7)V99.
+          05 SRT-OVERTIME-PAY      PIC 9(7)V99.
+          05 SRT-BONUS-PAY         PIC 9(7)V99.
+          05 SRT-TAX-AMOUNT        PIC 9(7)V99.
+          05 SRT-OTHER-DEDUCTIONS  PIC 9(7)V99.
+          05 SRT-NET-PAY           PIC 9(7)V99.
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CTL-PAY-DATE          PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAY-DATE              PIC X(10).
+       01 WS-END-OF-FILE           PIC X       VALUE 'N'.
+       01 PAY-FILE-STATUS          PIC XX.
+       01 EMP-FILE-STATUS          PIC XX.
+       01 WS-DEPT                  PIC X(20).
+       01 WS-EMPLOYEE-NAME         PIC X(50).
+       01 WS-CURRENT-DEPT          PIC X(20)   VALUE SPACES.
+       01 WS-FIRST-RECORD-SW       PIC X       VALUE 'Y'.
+       01 WS-DEPT-COUNT            PIC 9(5)    COMP VALUE ZERO.
+       01 WS-DEPT-NET-TOTAL        PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-COUNT           PIC 9(5)    COMP VALUE ZERO.
+       01 WS-GRAND-NET-TOTAL       PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-DEPT-TOTALS.
+          05 WS-DEPT-BASIC-PAY     PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-OVERTIME-PAY  PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-BONUS-PAY     PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-TAX-AMOUNT    PIC 9(9)V99 VALUE ZERO.
+          05 WS-DEPT-OTHER-DEDUCT  PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-GRAND-TOTALS.
+          05 WS-GRAND-BASIC-PAY    PIC 9(9)V99 VALUE ZERO.
+          05 WS-GRAND-OVERTIME-PAY PIC 9(9)V99 VALUE ZERO.
+          05 WS-GRAND-BONUS-PAY    PIC 9(9)V99 VALUE ZERO.
+          05 WS-GRAND-TAX-AMOUNT   PIC 9(9)V99 VALUE ZERO.
+          05 WS-GRAND-OTHER-DEDUCT PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-HEADER-LINE.
+          05 FILLER                PIC X(17) VALUE
+             "PAYROLL REGISTER:".
+          05 WH-PAY-DATE            PIC X(10).
+
+       01 WS-DEPT-HEADER-LINE.
+          05 FILLER                PIC X(12) VALUE SPACES.
+          05 FILLER                PIC X(11) VALUE "DEPARTMENT:".
+          05 WH-DEPT                PIC X(20).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 WD-ID                  PIC X(10).
+          05 FILLER                 PIC X(1)  VALUE SPACES.
+          05 WD-NAME                 PIC X(50).
+          05 FILLER                  PIC X(1)  VALUE SPACES.
+          05 WD-BASIC-PAY             PIC Z(6)9.99.
+          05 FILLER                   PIC X(1)  VALUE SPACES.
+          05 WD-OVERTIME-PAY           PIC Z(6)9.99.
+          05 FILLER                    PIC X(1)  VALUE SPACES.
+          05 WD-BONUS-PAY                PIC Z(6)9.99.
+          05 FILLER                      PIC X(1)  VALUE SPACES.
+          05 WD-TAX-AMOUNT                 PIC Z(6)9.99.
+          05 FILLER                         PIC X(1)  VALUE SPACES.
+          05 WD-OTHER-DEDUCTIONS             PIC Z(6)9.99.
+          05 FILLER                          PIC X(1)  VALUE SPACES.
+          05 WD-NET-PAY                        PIC Z(6)9.99.
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER                PIC X(10) VALUE SPACES.
+          05 FILLER                PIC X(19) VALUE "EMPLOYEES IN DEPT:".
+          05 WT-COUNT               PIC ZZZZ9.
+          05 FILLER                 PIC X(5)  VALUE SPACES.
+          05 FILLER                  PIC X(16) VALUE "DEPT NET TOTAL:".
+          05 WT-NET-TOTAL             PIC Z(8)9.99.
+
+       01 WS-DEPT-ACCOUNT-LINE.
+          05 FILLER           PIC X(12) VALUE SPACES.
+          05 FILLER           PIC X(7)  VALUE "BASIC:".
+          05 WT-BASIC-PAY      PIC Z(8)9.99.
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 FILLER              PIC X(4)  VALUE "OT:".
+          05 WT-OVERTIME-PAY      PIC Z(8)9.99.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 FILLER                 PIC X(7)  VALUE "BONUS:".
+          05 WT-BONUS-PAY             PIC Z(8)9.99.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                     PIC X(5)  VALUE "TAX:".
+          05 WT-TAX-AMOUNT                PIC Z(8)9.99.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 FILLER                          PIC X(8) VALUE "DEDUCT:".
+          05 WT-OTHER-DEDUCT                  PIC Z(8)9.99.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER                PIC X(10) VALUE SPACES.
+          05 FILLER                PIC X(17) VALUE "TOTAL EMPLOYEES:".
+          05 WG-COUNT               PIC ZZZZ9.
+          05 FILLER                 PIC X(5)  VALUE SPACES.
+          05 FILLER                  PIC X(16) VALUE "GRAND NET TOTAL:".
+          05 WG-NET-TOTAL             PIC Z(9)9.99.
+
+       01 WS-GRAND-ACCOUNT-LINE.
+          05 FILLER           PIC X(12) VALUE SPACES.
+          05 FILLER           PIC X(7)  VALUE "BASIC:".
+          05 WG-BASIC-PAY      PIC Z(8)9.99.
+          05 FILLER             PIC X(2)  VALUE SPACES.
+          05 FILLER              PIC X(4)  VALUE "OT:".
+          05 WG-OVERTIME-PAY      PIC Z(8)9.99.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 FILLER                 PIC X(7)  VALUE "BONUS:".
+          05 WG-BONUS-PAY             PIC Z(8)9.99.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                     PIC X(5)  VALUE "TAX:".
+          05 WG-TAX-AMOUNT                PIC Z(8)9.99.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 FILLER                          PIC X(8) VALUE "DEDUCT:".
+          05 WG-OTHER-DEDUCT                  PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           SORT SORT-WORK-FILE ON ASCENDING KEY SRT-DEPT SRT-ID
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRODUCE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE INTO CONTROL-RECORD
+           MOVE CTL-PAY-DATE TO WS-PAY-DATE
+           CLOSE CONTROL-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYREG  ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYREG  ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       WRITE-HEADER.
+           MOVE WS-PAY-DATE TO WH-PAY-DATE
+           MOVE WS-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       LOAD-SORT-FILE.
+           PERFORM READ-PAYROLL UNTIL WS-END-OF-FILE = 'Y'.
+
+       READ-PAYROLL.
+           READ PAYROLL-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              IF PAY-DATE = WS-PAY-DATE
+                 PERFORM LOOKUP-DEPT
+                 PERFORM RELEASE-SORT-RECORD
+              END-IF
+           END-READ.
+
+       LOOKUP-DEPT.
+           MOVE EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE "UNASSIGNED"       TO WS-DEPT
+              MOVE "UNKNOWN EMPLOYEE" TO WS-EMPLOYEE-NAME
+           NOT INVALID KEY
+              MOVE PSEMP-DEPT TO WS-DEPT
+              MOVE PSEMP-NAME TO WS-EMPLOYEE-NAME
+           END-READ.
+
+       RELEASE-SORT-RECORD.
+           MOVE WS-DEPT          TO SRT-DEPT
+           MOVE EMP-ID            TO SRT-ID
+           MOVE WS-EMPLOYEE-NAME  TO SRT-NAME
+           MOVE BASIC-PAY          TO SRT-BASIC-PAY
+           MOVE OVERTIME-PAY        TO SRT-OVERTIME-PAY
+           MOVE BONUS-PAY            TO SRT-BONUS-PAY
+           MOVE TAX-AMOUNT            TO SRT-TAX-AMOUNT
+           MOVE OTHER-DEDUCTIONS       TO SRT-OTHER-DEDUCTIONS
+           MOVE NET-PAY                 TO SRT-NET-PAY
+           RELEASE SORT-RECORD.
+
+       PRODUCE-REPORT.
+           PERFORM RETURN-SORT-RECORD UNTIL WS-END-OF-FILE = 'Y'
+           IF WS-FIRST-RECORD-SW = 'N'
+              PERFORM WRITE-DEPT-TOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE INTO SORT-RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              IF WS-FIRST-RECORD-SW = 'Y'
+                 MOVE SRT-DEPT TO WS-CURRENT-DEPT
+                 PERFORM WRITE-DEPT-HEADER
+                 MOVE 'N' TO WS-FIRST-RECORD-SW
+              ELSE
+                 IF SRT-DEPT NOT = WS-CURRENT-DEPT
+                    PERFORM WRITE-DEPT-TOTAL
+                    MOVE SRT-DEPT TO WS-CURRENT-DEPT
+                    PERFORM WRITE-DEPT-HEADER
+                 END-IF
+              END-IF
+              PERFORM WRITE-DETAIL-LINE
+           END-RETURN.
+
+       WRITE-DEPT-HEADER.
+           MOVE WS-CURRENT-DEPT TO WH-DEPT
+           MOVE WS-DEPT-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE ZERO TO WS-DEPT-COUNT
+           MOVE ZERO TO WS-DEPT-NET-TOTAL
+           MOVE ZERO TO WS-DEPT-TOTALS.
+
+       WRITE-DETAIL-LINE.
+           MOVE SRT-ID               TO WD-ID
+           MOVE SRT-NAME             TO WD-NAME
+           MOVE SRT-BASIC-PAY        TO WD-BASIC-PAY
+           MOVE SRT-OVERTIME-PAY     TO WD-OVERTIME-PAY
+           MOVE SRT-BONUS-PAY        TO WD-BONUS-PAY
+           MOVE SRT-TAX-AMOUNT       TO WD-TAX-AMOUNT
+           MOVE SRT-OTHER-DEDUCTIONS TO WD-OTHER-DEDUCTIONS
+           MOVE SRT-NET-PAY          TO WD-NET-PAY
+           MOVE WS-DETAIL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD SRT-BASIC-PAY        TO WS-DEPT-BASIC-PAY
+           ADD SRT-OVERTIME-PAY     TO WS-DEPT-OVERTIME-PAY
+           ADD SRT-BONUS-PAY        TO WS-DEPT-BONUS-PAY
+           ADD SRT-TAX-AMOUNT       TO WS-DEPT-TAX-AMOUNT
+           ADD SRT-OTHER-DEDUCTIONS TO WS-DEPT-OTHER-DEDUCT
+           ADD SRT-NET-PAY          TO WS-DEPT-NET-TOTAL
+           ADD SRT-BASIC-PAY        TO WS-GRAND-BASIC-PAY
+           ADD SRT-OVERTIME-PAY     TO WS-GRAND-OVERTIME-PAY
+           ADD SRT-BONUS-PAY        TO WS-GRAND-BONUS-PAY
+           ADD SRT-TAX-AMOUNT       TO WS-GRAND-TAX-AMOUNT
+           ADD SRT-OTHER-DEDUCTIONS TO WS-GRAND-OTHER-DEDUCT
+           ADD SRT-NET-PAY          TO WS-GRAND-NET-TOTAL.
+
+       WRITE-DEPT-TOTAL.
+           MOVE WS-DEPT-COUNT     TO WT-COUNT
+           MOVE WS-DEPT-NET-TOTAL TO WT-NET-TOTAL
+           MOVE WS-DEPT-TOTAL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-DEPT-BASIC-PAY    TO WT-BASIC-PAY
+           MOVE WS-DEPT-OVERTIME-PAY TO WT-OVERTIME-PAY
+           MOVE WS-DEPT-BONUS-PAY    TO WT-BONUS-PAY
+           MOVE WS-DEPT-TAX-AMOUNT   TO WT-TAX-AMOUNT
+           MOVE WS-DEPT-OTHER-DEDUCT TO WT-OTHER-DEDUCT
+           MOVE WS-DEPT-ACCOUNT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT     TO WG-COUNT
+           MOVE WS-GRAND-NET-TOTAL TO WG-NET-TOTAL
+           MOVE WS-GRAND-TOTAL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-GRAND-BASIC-PAY    TO WG-BASIC-PAY
+           MOVE WS-GRAND-OVERTIME-PAY TO WG-OVERTIME-PAY
+           MOVE WS-GRAND-BONUS-PAY    TO WG-BONUS-PAY
+           MOVE WS-GRAND-TAX-AMOUNT   TO WG-TAX-AMOUNT
+           MOVE WS-GRAND-OTHER-DEDUCT TO WG-OTHER-DEDUCT
+           MOVE WS-GRAND-ACCOUNT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PAYROLL-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM PAYREG.
