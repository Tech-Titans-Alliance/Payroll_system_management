@@ -1,92 +1,15 @@
-      *IDENTIFICATION DIVISION.
-      *PROGRAM-ID. PAYSLIP.
-      *AUTHOR. YOUR-NAME.
-       
-      *ENVIRONMENT DIVISION.
-      *INPUT-OUTPUT SECTION.
-      *FILE-CONTROL.
-      *    SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
-      *        ORGANIZATION IS INDEXED
-      *        ACCESS MODE IS DYNAMIC
-      *        RECORD KEY IS PAYROLL-KEY
-      *        FILE STATUS IS PAY-FILE-STATUS.
-               
-      *    SELECT INPUT-FILE ASSIGN TO "PAYSLIPDET.IN"
-      *        ORGANIZATION IS LINE SEQUENTIAL.
-               
-      *    SELECT OUTPUT-FILE ASSIGN TO "PAYSLIP.OUT"
-      *        ORGANIZATION IS LINE SEQUENTIAL.
-       
-      *DATA DIVISION.
-      *FILE SECTION.
-      *FD PAYROLL-FILE.
-      *01 PAYROLL-RECORD.
-      *   05 PAYROLL-KEY.
-      *      10 EMP-ID            PIC X(10).
-      *      10 PAY-DATE          PIC X(10).
-      *   05 PAY-DETAILS.
-      *      10 BASIC-PAY         PIC 9(7)V99.
-      *      10 OVERTIME-PAY      PIC 9(7)V99.
-      *      10 BONUS-PAY         PIC 9(7)V99.
-      *      10 LEAVE-DAYS        PIC 99.
-      *      10 GROSS-PAY         PIC 9(7)V99.
-      *      10 TAX-AMOUNT        PIC 9(7)V99.
-      *      10 OTHER-DEDUCTIONS  PIC 9(7)V99.
-      *      10 NET-PAY           PIC 9(7)V99.
-      *      10 PAY-STATUS        PIC X(1).
-       
-      *FD INPUT-FILE.
-      *01 INPUT-RECORD.
-      *   05 IN-EMP-ID            PIC X(10).
-      *   05 IN-PAY-DATE          PIC X(10).
-       
-      *FD OUTPUT-FILE.
-      *01 OUTPUT-RECORD           PIC X(79).
-       
-      *WORKING-STORAGE SECTION.
-      *01 PAY-FILE-STATUS         PIC XX.
-       
-      *PROCEDURE DIVISION.
-      *MAIN-PROCESS.
-      *    PERFORM GET-INPUT
-      *    PERFORM OPEN-FILES
-      *    PERFORM GET-PAYSLIP
-      *    PERFORM CLOSE-FILES
-      *    STOP RUN.
-       
-      *GET-INPUT.
-      *    OPEN INPUT INPUT-FILE
-      *    READ INPUT-FILE
-      *    CLOSE INPUT-FILE.
-       
-      *OPEN-FILES.
-      *    OPEN INPUT PAYROLL-FILE
-      *    IF PAY-FILE-STATUS NOT = '00'
-      *       DISPLAY "ERROR OPENING PAYROLL FILE: " PAY-FILE-STATUS
-      *       STOP RUN.
-               
-      *    OPEN OUTPUT OUTPUT-FILE.
-       
-      *GET-PAYSLIP.
-      *    MOVE IN-EMP-ID TO EMP-ID
-      *    MOVE IN-PAY-DATE TO PAY-DATE
-      *    READ PAYROLL-FILE
-      *    INVALID KEY
-      *            MOVE SPACES TO OUTPUT-RECORD
-      *    NOT INVALID KEY
-      *        MOVE PAYROLL-RECORD TO OUTPUT-RECORD
-      *    END-READ
-      *    WRITE OUTPUT-RECORD.
-       
-      *CLOSE-FILES.
-      *    CLOSE PAYROLL-FILE
-      *    CLOSE OUTPUT-FILE.
-       
-      *END PROGRAM PAYSLIP.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYSLIP.
        AUTHOR. YOUR-NAME.
 
+      * Produces a formatted, printable payslip (company header,
+      * employee name looked up from EMPLOYEE.DAT, labeled earnings
+      * and deductions blocks, and a boxed NET-PAY line) instead of
+      * a raw STRING-ed row of numbers.  PAYSLIPDET.IN now carries
+      * one EMP-ID/PAY-DATE line per payslip wanted; PAYSLIP loops
+      * over every line and writes all of the requested payslips,
+      * one after another, to a single combined PAYSLIP.OUT.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -96,6 +19,12 @@
                RECORD KEY IS PAYROLL-KEY
                FILE STATUS IS PAY-FILE-STATUS.
 
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
            SELECT INPUT-FILE ASSIGN TO "PAYSLIPDET.IN"
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -105,20 +34,10 @@
        DATA DIVISION.
        FILE SECTION.
        FD PAYROLL-FILE.
-       01 PAYROLL-RECORD.
-          05 PAYROLL-KEY.
-             10 EMP-ID            PIC X(10).
-             10 PAY-DATE          PIC X(10).
-          05 PAY-DETAILS.
-             10 BASIC-PAY         PIC 9(7)V99.
-             10 OVERTIME-PAY      PIC 9(7)V99.
-             10 BONUS-PAY         PIC 9(7)V99.
-             10 LEAVE-DAYS        PIC 99.
-             10 GROSS-PAY         PIC 9(7)V99.
-             10 TAX-AMOUNT        PIC 9(7)V99.
-             10 OTHER-DEDUCTIONS  PIC 9(7)V99.
-             10 NET-PAY           PIC 9(7)V99.
-             10 PAY-STATUS        PIC X(1).
+       COPY PAYREC.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
 
        FD INPUT-FILE.
        01 INPUT-RECORD.
@@ -130,6 +49,10 @@
 
        WORKING-STORAGE SECTION.
        01 PAY-FILE-STATUS         PIC XX.
+       01 EMP-FILE-STATUS         PIC XX.
+       01 WS-INPUT-EOF            PIC X       VALUE 'N'.
+       01 WS-EMPLOYEE-NAME        PIC X(50).
+       01 WS-FOUND-SW             PIC X       VALUE 'N'.
 
       * Formatted fields
        01 WS-BASIC-PAY            PIC Z(7)9.99.
@@ -138,74 +61,202 @@
        01 WS-GROSS-PAY            PIC Z(7)9.99.
        01 WS-TAX-AMOUNT           PIC Z(7)9.99.
        01 WS-OTHER-DEDUCTIONS     PIC Z(7)9.99.
+       01 WS-TOTAL-DEDUCTIONS     PIC 9(7)V99.
+       01 WS-TOTAL-DEDUCTIONS-ED  PIC Z(7)9.99.
        01 WS-NET-PAY              PIC Z(7)9.99.
        01 WS-LEAVE-DAYS           PIC 99.
 
+       01 WS-RULE-LINE            PIC X(56) VALUE ALL "=".
+       01 WS-DASH-LINE            PIC X(56) VALUE ALL "-".
+
+       01 WS-TITLE-LINE-1         PIC X(56) VALUE
+          "              PAYROLL SYSTEM MANAGEMENT".
+       01 WS-TITLE-LINE-2         PIC X(56) VALUE
+          "                  EMPLOYEE PAYSLIP".
+
+       01 WS-ID-LINE.
+          05 FILLER               PIC X(13) VALUE "EMPLOYEE ID :".
+          05 WI-EMP-ID             PIC X(10).
+          05 FILLER                PIC X(5)  VALUE SPACES.
+          05 FILLER                 PIC X(10) VALUE "PAY DATE :".
+          05 WI-PAY-DATE              PIC X(10).
+
+       01 WS-NAME-LINE.
+          05 FILLER               PIC X(15) VALUE "EMPLOYEE NAME :".
+          05 WN-EMP-NAME            PIC X(40).
+
+       01 WS-SECTION-HEADING      PIC X(56).
+
+       01 WS-EARNING-LINE.
+          05 FILLER                PIC X(3)  VALUE SPACES.
+          05 WE-LABEL                PIC X(30).
+          05 WE-AMOUNT                 PIC Z(7)9.99.
+
+       01 WS-DEDUCT-LINE.
+          05 FILLER                PIC X(3)  VALUE SPACES.
+          05 WX-LABEL                PIC X(30).
+          05 WX-AMOUNT                 PIC Z(7)9.99.
+
+       01 WS-NET-PAY-LINE.
+          05 FILLER                PIC X(3)  VALUE SPACES.
+          05 FILLER                 PIC X(30) VALUE "NET PAY".
+          05 WP-AMOUNT                 PIC Z(7)9.99.
+
+       01 WS-NO-MATCH-LINE         PIC X(48) VALUE
+          "NO PAYROLL RECORD FOUND FOR THIS EMP-ID/PAY-DATE".
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           PERFORM GET-INPUT
            PERFORM OPEN-FILES
-           PERFORM GET-PAYSLIP
+           PERFORM PROCESS-REQUESTS UNTIL WS-INPUT-EOF = 'Y'
            PERFORM CLOSE-FILES
            STOP RUN.
 
-       GET-INPUT.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-           CLOSE INPUT-FILE.
-
        OPEN-FILES.
            OPEN INPUT PAYROLL-FILE
            IF PAY-FILE-STATUS NOT = '00'
-              DISPLAY "ERROR OPENING PAYROLL FILE: " PAY-FILE-STATUS
+              CALL 'ERRLOG' USING 'PAYSLIP ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'PAYSLIP ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
               STOP RUN.
+
+           OPEN INPUT INPUT-FILE
            OPEN OUTPUT OUTPUT-FILE.
 
+       PROCESS-REQUESTS.
+           READ INPUT-FILE INTO INPUT-RECORD
+           AT END
+              MOVE 'Y' TO WS-INPUT-EOF
+           NOT AT END
+              PERFORM GET-PAYSLIP
+           END-READ.
+
        GET-PAYSLIP.
            MOVE IN-EMP-ID TO EMP-ID
            MOVE IN-PAY-DATE TO PAY-DATE
+           MOVE 'N' TO WS-FOUND-SW
            READ PAYROLL-FILE
            INVALID KEY
-                   MOVE "NO MATCH FOUND" TO OUTPUT-RECORD
+                   CONTINUE
            NOT INVALID KEY
-               MOVE BASIC-PAY TO WS-BASIC-PAY
-               MOVE OVERTIME-PAY TO WS-OVERTIME-PAY
-               MOVE BONUS-PAY TO WS-BONUS-PAY
-               MOVE LEAVE-DAYS TO WS-LEAVE-DAYS
-               MOVE GROSS-PAY TO WS-GROSS-PAY
-               MOVE TAX-AMOUNT TO WS-TAX-AMOUNT
-               MOVE OTHER-DEDUCTIONS TO WS-OTHER-DEDUCTIONS
-               MOVE NET-PAY TO WS-NET-PAY
-
-               STRING
-                  EMP-ID DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  PAY-DATE DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-BASIC-PAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-OVERTIME-PAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-BONUS-PAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-LEAVE-DAYS DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-GROSS-PAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-TAX-AMOUNT DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-OTHER-DEDUCTIONS DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-NET-PAY DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  PAY-STATUS DELIMITED BY SIZE
-                  INTO OUTPUT-RECORD
-               END-STRING
+               MOVE 'Y' TO WS-FOUND-SW
            END-READ
+           IF WS-FOUND-SW = 'Y'
+              PERFORM LOOKUP-EMPLOYEE-NAME
+              PERFORM EDIT-PAY-FIELDS
+              PERFORM WRITE-PAYSLIP
+           ELSE
+              MOVE WS-NO-MATCH-LINE TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+           END-IF.
+
+       LOOKUP-EMPLOYEE-NAME.
+           MOVE EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE "UNKNOWN EMPLOYEE" TO WS-EMPLOYEE-NAME
+           NOT INVALID KEY
+              MOVE PSEMP-NAME TO WS-EMPLOYEE-NAME
+           END-READ.
+
+       EDIT-PAY-FIELDS.
+           MOVE BASIC-PAY TO WS-BASIC-PAY
+           MOVE OVERTIME-PAY TO WS-OVERTIME-PAY
+           MOVE BONUS-PAY TO WS-BONUS-PAY
+           MOVE LEAVE-DAYS TO WS-LEAVE-DAYS
+           MOVE GROSS-PAY TO WS-GROSS-PAY
+           MOVE TAX-AMOUNT TO WS-TAX-AMOUNT
+           MOVE OTHER-DEDUCTIONS TO WS-OTHER-DEDUCTIONS
+           MOVE NET-PAY TO WS-NET-PAY
+           ADD TAX-AMOUNT OTHER-DEDUCTIONS
+               GIVING WS-TOTAL-DEDUCTIONS
+           MOVE WS-TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS-ED.
+
+       WRITE-PAYSLIP.
+           MOVE WS-RULE-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE WS-TITLE-LINE-1 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE WS-TITLE-LINE-2 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE WS-RULE-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE EMP-ID TO WI-EMP-ID
+           MOVE PAY-DATE TO WI-PAY-DATE
+           MOVE WS-ID-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-EMPLOYEE-NAME TO WN-EMP-NAME
+           MOVE WS-NAME-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-DASH-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "EARNINGS" TO WS-SECTION-HEADING
+           MOVE WS-SECTION-HEADING TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "BASIC PAY" TO WE-LABEL
+           MOVE WS-BASIC-PAY TO WE-AMOUNT
+           MOVE WS-EARNING-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "OVERTIME PAY" TO WE-LABEL
+           MOVE WS-OVERTIME-PAY TO WE-AMOUNT
+           MOVE WS-EARNING-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "BONUS PAY" TO WE-LABEL
+           MOVE WS-BONUS-PAY TO WE-AMOUNT
+           MOVE WS-EARNING-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "GROSS PAY" TO WE-LABEL
+           MOVE WS-GROSS-PAY TO WE-AMOUNT
+           MOVE WS-EARNING-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-DASH-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE "DEDUCTIONS" TO WS-SECTION-HEADING
+           MOVE WS-SECTION-HEADING TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "TAX AMOUNT" TO WX-LABEL
+           MOVE WS-TAX-AMOUNT TO WX-AMOUNT
+           MOVE WS-DEDUCT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "OTHER DEDUCTIONS" TO WX-LABEL
+           MOVE WS-OTHER-DEDUCTIONS TO WX-AMOUNT
+           MOVE WS-DEDUCT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE "TOTAL DEDUCTIONS" TO WX-LABEL
+           MOVE WS-TOTAL-DEDUCTIONS-ED TO WX-AMOUNT
+           MOVE WS-DEDUCT-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-RULE-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-NET-PAY TO WP-AMOUNT
+           MOVE WS-NET-PAY-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-RULE-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
 
        CLOSE-FILES.
            CLOSE PAYROLL-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE.
 
-       END PROGRAM PAYSLIP.
\ No newline at end of file
+       END PROGRAM PAYSLIP.
