@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ONBOARD.
+       AUTHOR. YOUR-NAME.
+
+      * Hire/terminate transactions against EMPLOYEE.DAT.  A hire
+      * writes a new active EMPLOYEE-RECORD; a termination sets
+      * EMP-STATUS to 'T' and automatically books a final PAYROLL-
+      * RECORD that pays out whatever leave balance the employee was
+      * still carrying on LEAVE.DAT, so payroll doesn't have to run a
+      * separate settlement afterward.  EMPMAINT and ONBOARD are the
+      * only programs permitted to WRITE or REWRITE EMPLOYEE-RECORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT LEAVE-FILE ASSIGN TO "LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LV-EMP-ID
+               FILE STATUS IS LV-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "ONBOARD.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "ONBOARD.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD LEAVE-FILE.
+       COPY LEAVEREC.
+
+       FD AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD INPUT-FILE.
+       01 TRANSACTION-RECORD.
+          05 OB-ACTION             PIC X(1).
+          05 OB-EMP-ID              PIC X(10).
+          05 OB-EMP-NAME            PIC X(50).
+          05 OB-EMP-DEPT            PIC X(20).
+          05 OB-EMP-POSITION        PIC X(30).
+          05 OB-EMP-BASIC-SALARY    PIC 9(7)V99.
+          05 OB-EMP-JOIN-DATE       PIC X(10).
+          05 OB-EMP-BANK-ROUTING    PIC X(9).
+          05 OB-EMP-BANK-ACCOUNT    PIC X(17).
+          05 OB-EMP-ACCOUNT-TYPE    PIC X(1).
+          05 OB-TERM-DATE           PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE           PIC X        VALUE 'N'.
+       01 EMP-FILE-STATUS          PIC XX.
+       01 PAY-FILE-STATUS          PIC XX.
+       01 LV-FILE-STATUS           PIC XX.
+       01 AUD-FILE-STATUS          PIC XX.
+       01 WS-FOUND-SW              PIC X        VALUE 'N'.
+       01 WS-LEAVE-FOUND-SW        PIC X        VALUE 'N'.
+       01 WS-RESULT-MSG            PIC X(40).
+       01 WS-LEAVE-DAYS            PIC 9(5)V99  VALUE ZERO.
+       01 WS-DAILY-RATE            PIC 9(7)V99  VALUE ZERO.
+       01 WS-LEAVE-PAYOUT          PIC 9(7)V99  VALUE ZERO.
+       01 WS-OLD-STATUS            PIC X(1).
+       01 WS-AUDIT-DATE            PIC X(8).
+       01 WS-AUDIT-TIME            PIC X(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE = 'Y'
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'ONBOARD ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN I-O PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'ONBOARD ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN I-O LEAVE-FILE
+           IF LV-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'ONBOARD ' 'LEAVE.DAT           '
+                  LV-FILE-STATUS
+              STOP RUN.
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+       PROCESS-TRANSACTIONS.
+           READ INPUT-FILE INTO TRANSACTION-RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-AUDIT-TIME FROM TIME
+              EVALUATE OB-ACTION
+                  WHEN 'H'
+                       PERFORM HIRE-EMPLOYEE
+                  WHEN 'T'
+                       PERFORM TERMINATE-EMPLOYEE
+                  WHEN OTHER
+                       MOVE "REJECTED - UNKNOWN ACTION CODE"
+                            TO WS-RESULT-MSG
+              END-EVALUATE
+              PERFORM WRITE-RESULT
+           END-READ.
+
+       HIRE-EMPLOYEE.
+           MOVE OB-EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-FOUND-SW
+           END-READ
+
+           IF WS-FOUND-SW = 'Y'
+              MOVE "REJECTED - EMP-ID ALREADY EXISTS" TO WS-RESULT-MSG
+           ELSE
+              IF OB-EMP-BASIC-SALARY NOT NUMERIC
+                 OR OB-EMP-BASIC-SALARY = ZEROS
+                 MOVE "REJECTED - INVALID BASIC SALARY"
+                      TO WS-RESULT-MSG
+              ELSE
+                 MOVE OB-EMP-ID           TO PSEMP-ID
+                 MOVE OB-EMP-NAME         TO PSEMP-NAME
+                 MOVE OB-EMP-DEPT         TO PSEMP-DEPT
+                 MOVE OB-EMP-POSITION     TO PSEMP-POSITION
+                 MOVE OB-EMP-BASIC-SALARY TO PSEMP-BASIC-SALARY
+                 MOVE OB-EMP-JOIN-DATE    TO PSEMP-JOIN-DATE
+                 MOVE 'A'                 TO PSEMP-STATUS
+                 MOVE OB-EMP-BANK-ROUTING TO PSEMP-BANK-ROUTING
+                 MOVE OB-EMP-BANK-ACCOUNT TO PSEMP-BANK-ACCOUNT
+                 MOVE OB-EMP-ACCOUNT-TYPE TO PSEMP-ACCOUNT-TYPE
+                 WRITE EMPLOYEE-RECORD
+                 MOVE "HIRED" TO WS-RESULT-MSG
+              END-IF
+           END-IF.
+
+       TERMINATE-EMPLOYEE.
+           MOVE OB-EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-FOUND-SW
+              MOVE PSEMP-STATUS TO WS-OLD-STATUS
+           END-READ
+
+           IF WS-FOUND-SW = 'N'
+              MOVE "REJECTED - EMP-ID NOT FOUND" TO WS-RESULT-MSG
+           ELSE
+              MOVE 'T' TO PSEMP-STATUS
+              REWRITE EMPLOYEE-RECORD
+              IF WS-OLD-STATUS NOT = PSEMP-STATUS
+                 MOVE "EMP-STATUS"   TO AUD-FIELD-NAME
+                 MOVE WS-OLD-STATUS  TO AUD-OLD-VALUE
+                 MOVE PSEMP-STATUS   TO AUD-NEW-VALUE
+                 PERFORM WRITE-AUDIT-RECORD
+              END-IF
+              PERFORM CALCULATE-FINAL-PAY
+              MOVE "TERMINATED - FINAL PAY RECORDED" TO WS-RESULT-MSG
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE OB-EMP-ID      TO AUD-EMP-ID
+           MOVE WS-AUDIT-DATE  TO AUD-CHANGE-DATE
+           MOVE WS-AUDIT-TIME  TO AUD-CHANGE-TIME
+           MOVE "ONBOARD"      TO AUD-CHANGED-BY
+           WRITE AUDIT-RECORD.
+
+      * Pays out any remaining leave balance as part of the final
+      * paycheck and zeroes the ledger - there is nothing left to
+      * accrue against once the employee is gone.
+       CALCULATE-FINAL-PAY.
+           MOVE OB-EMP-ID TO LV-EMP-ID
+           READ LEAVE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-LEAVE-FOUND-SW
+              MOVE ZERO TO WS-LEAVE-DAYS
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-LEAVE-FOUND-SW
+              MOVE LV-BALANCE TO WS-LEAVE-DAYS
+           END-READ
+
+           COMPUTE WS-DAILY-RATE ROUNDED =
+               PSEMP-BASIC-SALARY / 30
+           COMPUTE WS-LEAVE-PAYOUT ROUNDED =
+               WS-LEAVE-DAYS * WS-DAILY-RATE
+
+           IF WS-LEAVE-FOUND-SW = 'Y'
+              ADD WS-LEAVE-DAYS TO LV-TAKEN-YTD
+              MOVE ZERO          TO LV-BALANCE
+              MOVE OB-TERM-DATE   TO LV-LAST-ACCRUAL-DATE
+              REWRITE LEAVE-LEDGER-RECORD
+           END-IF
+
+           MOVE OB-EMP-ID    TO EMP-ID
+           MOVE OB-TERM-DATE TO PAY-DATE
+           READ PAYROLL-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-FOUND-SW
+           END-READ
+
+           IF WS-FOUND-SW = 'Y' AND PAY-STATUS = 'P'
+      * A real pay run already posted for this date - add the leave
+      * payout on top of it instead of wiping out the paycheck.
+              ADD WS-LEAVE-DAYS   TO LEAVE-DAYS
+              ADD WS-LEAVE-PAYOUT TO GROSS-PAY
+              ADD WS-LEAVE-PAYOUT TO NET-PAY
+              REWRITE PAYROLL-RECORD
+           ELSE
+              MOVE ZERO            TO BASIC-PAY
+              MOVE ZERO            TO OVERTIME-PAY
+              MOVE ZERO            TO BONUS-PAY
+              MOVE WS-LEAVE-DAYS   TO LEAVE-DAYS
+              MOVE WS-LEAVE-PAYOUT TO GROSS-PAY
+              MOVE ZERO            TO TAX-AMOUNT
+              MOVE ZERO            TO OTHER-DEDUCTIONS
+              MOVE WS-LEAVE-PAYOUT TO NET-PAY
+              MOVE 'F'             TO PAY-STATUS
+              IF WS-FOUND-SW = 'Y'
+                 REWRITE PAYROLL-RECORD
+              ELSE
+                 WRITE PAYROLL-RECORD
+              END-IF
+           END-IF.
+
+       WRITE-RESULT.
+           STRING
+              OB-EMP-ID     DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              OB-ACTION     DELIMITED BY SIZE
+              " "           DELIMITED BY SIZE
+              WS-RESULT-MSG DELIMITED BY SIZE
+              INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYROLL-FILE
+           CLOSE LEAVE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM ONBOARD.
