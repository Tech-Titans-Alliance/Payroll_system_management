@@ -1,7 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYLIST.
        AUTHOR. YOUR-NAME.
-       
+
+      * PAYSLIP.IN now carries one line per employee requested - an
+      * employee id plus an optional from/to pay-date range (blank
+      * dates mean unbounded).  PAYLIST loops over every line in the
+      * file and lists every PAYROLL-RECORD for that employee inside
+      * its range, with GROSS-PAY/NET-PAY totals per employee, all
+      * written to one combined PAYLIST.OUT for the whole run.  The
+      * restart flag on the first line governs the whole run: on
+      * restart, employees already finished before the checkpoint are
+      * skipped and the one in progress resumes from its checkpointed
+      * PAY-DATE; everything after it is listed from scratch.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -10,86 +21,285 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS PAYROLL-KEY
                FILE STATUS IS PAY-FILE-STATUS.
-               
+
            SELECT INPUT-FILE ASSIGN TO "PAYSLIP.IN"
                ORGANIZATION IS LINE SEQUENTIAL.
-               
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYLIST.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
+
            SELECT OUTPUT-FILE ASSIGN TO "PAYLIST.OUT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD PAYROLL-FILE.
-       01 PAYROLL-RECORD.
-          05 PAYROLL-KEY.
-             10 EMP-ID            PIC X(10).
-             10 PAY-DATE          PIC X(10).
-          05 PAY-DETAILS.
-             10 BASIC-PAY         PIC 9(7)V99.
-             10 OVERTIME-PAY      PIC 9(7)V99.
-             10 BONUS-PAY         PIC 9(7)V99.
-             10 LEAVE-DAYS        PIC 99.
-             10 GROSS-PAY         PIC 9(7)V99.
-             10 TAX-AMOUNT        PIC 9(7)V99.
-             10 OTHER-DEDUCTIONS  PIC 9(7)V99.
-             10 NET-PAY           PIC 9(7)V99.
-             10 PAY-STATUS        PIC X(1).
-       
+       COPY PAYREC.
+
        FD INPUT-FILE.
-       01 INPUT-RECORD            PIC X(10).
-       
+       01 INPUT-RECORD.
+          05 IN-EMPLOYEE-ID       PIC X(10).
+          05 IN-FROM-DATE         PIC X(10).
+          05 IN-TO-DATE           PIC X(10).
+          05 IN-RESTART           PIC X(1).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKP-EMP-ID           PIC X(10).
+          05 CKP-PAY-DATE         PIC X(10).
+          05 CKP-GROSS-PAY        PIC 9(9)V99.
+          05 CKP-NET-PAY          PIC 9(9)V99.
+          05 CKP-DETAIL-COUNT     PIC 9(5).
+
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD           PIC X(10).
-       
+       01 OUTPUT-RECORD           PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-EMPLOYEE-ID          PIC X(10).
+       01 WS-FROM-DATE            PIC X(10).
+       01 WS-TO-DATE              PIC X(10).
        01 WS-END-OF-FILE          PIC X       VALUE 'N'.
+       01 WS-INPUT-EOF            PIC X       VALUE 'N'.
+       01 WS-SKIP-THIS-ONE-SW     PIC X       VALUE 'N'.
        01 PAY-FILE-STATUS         PIC XX.
-       
+       01 OUT-FILE-STATUS         PIC XX.
+       01 WS-TOTAL-GROSS          PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-NET            PIC 9(9)V99 VALUE ZERO.
+       01 WS-DETAIL-COUNT         PIC 9(5)    COMP VALUE ZERO.
+       01 WS-RUN-RESTART-SW       PIC X       VALUE 'N'.
+       01 WS-SKIPPING-SW          PIC X       VALUE 'N'.
+       01 WS-RESTART-EMP-ID       PIC X(10)   VALUE SPACES.
+       01 WS-RESTART-KEY-DATE     PIC X(10)   VALUE SPACES.
+       01 WS-RESTART-GROSS        PIC 9(9)V99 VALUE ZERO.
+       01 WS-RESTART-NET          PIC 9(9)V99 VALUE ZERO.
+       01 WS-RESTART-COUNT        PIC 9(5)    COMP VALUE ZERO.
+       01 WS-RESUMING-SW          PIC X       VALUE 'N'.
+       01 WS-CKP-INTERVAL         PIC 9(5)    COMP VALUE 50.
+       01 WS-CKP-COUNTER          PIC 9(5)    COMP VALUE ZERO.
+       01 CKP-FILE-STATUS         PIC XX.
+
+       01 WS-EMPLOYEE-HEADER-LINE.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER                PIC X(11) VALUE "EMPLOYEE : ".
+          05 WH-EMPLOYEE-ID          PIC X(10).
+
+       01 WS-DETAIL-LINE.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WD-PAY-DATE           PIC X(10).
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 WD-BASIC-PAY           PIC Z(7)9.99.
+          05 FILLER                 PIC X(2)  VALUE SPACES.
+          05 WD-GROSS-PAY            PIC Z(7)9.99.
+          05 FILLER                  PIC X(2)  VALUE SPACES.
+          05 WD-NET-PAY                PIC Z(7)9.99.
+
+       01 WS-TOTAL-LINE.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER                PIC X(18) VALUE
+             "PERIOD TOTALS  --".
+          05 FILLER                 PIC X(16) VALUE "  GROSS PAY:".
+          05 WT-GROSS-PAY            PIC Z(8)9.99.
+          05 FILLER                  PIC X(2)  VALUE SPACES.
+          05 FILLER                   PIC X(10) VALUE "NET PAY:".
+          05 WT-NET-PAY                PIC Z(8)9.99.
+
+       01 WS-NONE-LINE             PIC X(40) VALUE
+          "NO PAYROLL RECORDS FOUND FOR PERIOD".
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           PERFORM GET-EMPLOYEE-ID
-           PERFORM OPEN-FILES
-           PERFORM LIST-PAYSLIPS
+           PERFORM OPEN-INPUT-FILES
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-OUTPUT-FILE
+           PERFORM PROCESS-EMPLOYEES UNTIL WS-INPUT-EOF = 'Y'
            PERFORM CLOSE-FILES
            STOP RUN.
-       
-       GET-EMPLOYEE-ID.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE INTO WS-EMPLOYEE-ID
-           CLOSE INPUT-FILE.
-       
-       OPEN-FILES.
+
+       OPEN-INPUT-FILES.
            OPEN INPUT PAYROLL-FILE
            IF PAY-FILE-STATUS NOT = '00'
-              DISPLAY "ERROR OPENING PAYROLL FILE: " PAY-FILE-STATUS
+              CALL 'ERRLOG' USING 'PAYLIST ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
               STOP RUN.
-               
-           OPEN OUTPUT OUTPUT-FILE.
-       
+
+           OPEN INPUT INPUT-FILE.
+
+       GET-RUN-OPTIONS.
+           READ INPUT-FILE INTO INPUT-RECORD
+           AT END
+              MOVE 'Y' TO WS-INPUT-EOF
+           NOT AT END
+              MOVE IN-RESTART TO WS-RUN-RESTART-SW
+              IF WS-RUN-RESTART-SW = 'Y'
+                 PERFORM READ-CHECKPOINT
+              END-IF
+           END-READ.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-EMP-ID
+           MOVE SPACES TO WS-RESTART-KEY-DATE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE CKP-EMP-ID      TO WS-RESTART-EMP-ID
+                 MOVE CKP-PAY-DATE    TO WS-RESTART-KEY-DATE
+                 MOVE CKP-GROSS-PAY   TO WS-RESTART-GROSS
+                 MOVE CKP-NET-PAY     TO WS-RESTART-NET
+                 MOVE CKP-DETAIL-COUNT TO WS-RESTART-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-RESTART-EMP-ID NOT = SPACES
+              MOVE 'Y' TO WS-SKIPPING-SW
+           END-IF.
+
+       OPEN-OUTPUT-FILE.
+           IF WS-SKIPPING-SW = 'Y'
+              OPEN EXTEND OUTPUT-FILE
+              IF OUT-FILE-STATUS NOT = '00'
+                 OPEN OUTPUT OUTPUT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+
+       PROCESS-EMPLOYEES.
+           MOVE IN-EMPLOYEE-ID TO WS-EMPLOYEE-ID
+           MOVE IN-FROM-DATE   TO WS-FROM-DATE
+           MOVE IN-TO-DATE     TO WS-TO-DATE
+
+           IF WS-SKIPPING-SW = 'Y'
+              IF WS-EMPLOYEE-ID = WS-RESTART-EMP-ID
+                 MOVE 'N' TO WS-SKIPPING-SW
+                 MOVE 'N' TO WS-SKIP-THIS-ONE-SW
+                 MOVE 'Y' TO WS-RESUMING-SW
+              ELSE
+                 MOVE 'Y' TO WS-SKIP-THIS-ONE-SW
+              END-IF
+           ELSE
+              MOVE 'N' TO WS-SKIP-THIS-ONE-SW
+              MOVE 'N' TO WS-RESUMING-SW
+              MOVE SPACES TO WS-RESTART-KEY-DATE
+           END-IF
+
+           IF WS-SKIP-THIS-ONE-SW = 'N'
+              IF WS-RESUMING-SW = 'N'
+                 PERFORM WRITE-EMPLOYEE-HEADER
+              END-IF
+              PERFORM LIST-PAYSLIPS
+           END-IF
+
+           READ INPUT-FILE INTO INPUT-RECORD
+           AT END
+              MOVE 'Y' TO WS-INPUT-EOF
+           END-READ.
+
+       WRITE-EMPLOYEE-HEADER.
+           MOVE WS-EMPLOYEE-ID TO WH-EMPLOYEE-ID
+           MOVE WS-EMPLOYEE-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
        LIST-PAYSLIPS.
+           IF WS-RESUMING-SW = 'Y'
+              MOVE WS-RESTART-GROSS TO WS-TOTAL-GROSS
+              MOVE WS-RESTART-NET   TO WS-TOTAL-NET
+              MOVE WS-RESTART-COUNT TO WS-DETAIL-COUNT
+           ELSE
+              MOVE ZERO TO WS-TOTAL-GROSS
+              MOVE ZERO TO WS-TOTAL-NET
+              MOVE ZERO TO WS-DETAIL-COUNT
+           END-IF
+           MOVE 'N'  TO WS-END-OF-FILE
+
            MOVE WS-EMPLOYEE-ID TO EMP-ID
-           START PAYROLL-FILE KEY IS EQUAL TO EMP-ID
-           INVALID KEY
-                   MOVE 'Y' TO WS-END-OF-FILE
-           END-START
-           
+      * A restart resumes strictly after the last checkpointed
+      * PAY-DATE - that record is already counted in the totals
+      * carried forward above, so re-reading it would duplicate it.
+           IF WS-RESTART-KEY-DATE NOT = SPACES
+              MOVE WS-RESTART-KEY-DATE TO PAY-DATE
+              START PAYROLL-FILE KEY IS GREATER THAN PAYROLL-KEY
+              INVALID KEY
+                 MOVE 'Y' TO WS-END-OF-FILE
+              END-START
+           ELSE
+              IF WS-FROM-DATE = SPACES
+                 MOVE LOW-VALUES TO PAY-DATE
+              ELSE
+                 MOVE WS-FROM-DATE TO PAY-DATE
+              END-IF
+              START PAYROLL-FILE KEY IS GREATER THAN OR EQUAL TO
+                  PAYROLL-KEY
+              INVALID KEY
+                 MOVE 'Y' TO WS-END-OF-FILE
+              END-START
+           END-IF
+
            PERFORM UNTIL WS-END-OF-FILE = 'Y'
                    READ PAYROLL-FILE NEXT RECORD
                    AT END
                       MOVE 'Y' TO WS-END-OF-FILE
                    NOT AT END
-                       IF EMP-ID = WS-EMPLOYEE-ID
-                          MOVE PAY-DATE TO OUTPUT-RECORD
-                          WRITE OUTPUT-RECORD
-                       ELSE
+                       IF EMP-ID NOT = WS-EMPLOYEE-ID
                           MOVE 'Y' TO WS-END-OF-FILE
+                       ELSE
+                          IF WS-TO-DATE NOT = SPACES
+                             AND PAY-DATE > WS-TO-DATE
+                             MOVE 'Y' TO WS-END-OF-FILE
+                          ELSE
+                             PERFORM WRITE-DETAIL-LINE
+                          END-IF
                        END-IF
                    END-READ
-           END-PERFORM.
-       
+           END-PERFORM
+
+           IF WS-DETAIL-COUNT = ZERO
+              MOVE WS-NONE-LINE TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+           ELSE
+              PERFORM WRITE-TOTAL-LINE
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           MOVE PAY-DATE   TO WD-PAY-DATE
+           MOVE BASIC-PAY  TO WD-BASIC-PAY
+           MOVE GROSS-PAY  TO WD-GROSS-PAY
+           MOVE NET-PAY    TO WD-NET-PAY
+           MOVE WS-DETAIL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD GROSS-PAY TO WS-TOTAL-GROSS
+           ADD NET-PAY   TO WS-TOTAL-NET
+
+           ADD 1 TO WS-CKP-COUNTER
+           IF WS-CKP-COUNTER >= WS-CKP-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+              MOVE ZERO TO WS-CKP-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-EMPLOYEE-ID  TO CKP-EMP-ID
+           MOVE PAY-DATE        TO CKP-PAY-DATE
+           MOVE WS-TOTAL-GROSS  TO CKP-GROSS-PAY
+           MOVE WS-TOTAL-NET    TO CKP-NET-PAY
+           MOVE WS-DETAIL-COUNT TO CKP-DETAIL-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-TOTAL-LINE.
+           MOVE WS-TOTAL-GROSS TO WT-GROSS-PAY
+           MOVE WS-TOTAL-NET   TO WT-NET-PAY
+           MOVE WS-TOTAL-LINE  TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
        CLOSE-FILES.
            CLOSE PAYROLL-FILE
            CLOSE OUTPUT-FILE.
-       
-       END PROGRAM PAYLIST.
\ No newline at end of file
+
+       END PROGRAM PAYLIST.
