@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YTDRPT.
+       AUTHOR. YOUR-NAME.
+
+      * Year-to-date tax summary.  Reads every PAYROLL-RECORD for the
+      * EMP-ID given on YTDRPT.IN whose PAY-DATE falls in the
+      * requested calendar year (PAY-DATE is stored YYYY-MM-DD, so
+      * the year is its leading 4 characters) and prints total
+      * GROSS-PAY, total TAX-AMOUNT and total NET-PAY for the year -
+      * the figure we hand an employee in place of a W2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "YTDRPT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "YTDRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+          05 IN-EMP-ID            PIC X(10).
+          05 IN-YEAR              PIC X(4).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-ID               PIC X(10).
+       01 WS-YEAR                 PIC X(4).
+       01 WS-EMPLOYEE-NAME        PIC X(50)   VALUE "UNKNOWN EMPLOYEE".
+       01 WS-END-OF-FILE          PIC X       VALUE 'N'.
+       01 PAY-FILE-STATUS         PIC XX.
+       01 EMP-FILE-STATUS         PIC XX.
+       01 WS-PERIOD-COUNT         PIC 9(5)    COMP VALUE ZERO.
+       01 WS-TOTAL-GROSS          PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-TAX            PIC 9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-NET            PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-HEADER-LINE-1.
+          05 FILLER               PIC X(17) VALUE
+             "YEAR-TO-DATE FOR:".
+          05 WH-EMP-ID             PIC X(10).
+          05 FILLER                PIC X(1)  VALUE SPACES.
+          05 WH-EMP-NAME             PIC X(50).
+
+       01 WS-HEADER-LINE-2.
+          05 FILLER               PIC X(13) VALUE "TAX YEAR    :".
+          05 WH-YEAR               PIC X(4).
+
+       01 WS-PERIODS-LINE.
+          05 FILLER               PIC X(18) VALUE
+             "PAY PERIODS FOUND:".
+          05 WC-COUNT               PIC ZZZZ9.
+
+       01 WS-TOTALS-LINE.
+          05 FILLER               PIC X(14) VALUE "TOTAL GROSS :".
+          05 WT-GROSS              PIC Z(8)9.99.
+          05 FILLER                PIC X(2)  VALUE SPACES.
+          05 FILLER                 PIC X(14) VALUE "TOTAL TAX :".
+          05 WT-TAX                  PIC Z(8)9.99.
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 FILLER                    PIC X(14) VALUE "TOTAL NET :".
+          05 WT-NET                     PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           PERFORM LOOKUP-EMPLOYEE-NAME
+           PERFORM SUMMARIZE-YEAR
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE INTO INPUT-RECORD
+           MOVE IN-EMP-ID TO WS-EMP-ID
+           MOVE IN-YEAR   TO WS-YEAR
+           CLOSE INPUT-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'YTDRPT  ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'YTDRPT  ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       LOOKUP-EMPLOYEE-NAME.
+           MOVE WS-EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE "UNKNOWN EMPLOYEE" TO WS-EMPLOYEE-NAME
+           NOT INVALID KEY
+              MOVE PSEMP-NAME TO WS-EMPLOYEE-NAME
+           END-READ.
+
+       SUMMARIZE-YEAR.
+           MOVE WS-EMP-ID TO EMP-ID
+           START PAYROLL-FILE KEY IS EQUAL TO EMP-ID
+           INVALID KEY
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-START
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+                   READ PAYROLL-FILE NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       IF EMP-ID NOT = WS-EMP-ID
+                          MOVE 'Y' TO WS-END-OF-FILE
+                       ELSE
+                          IF PAY-DATE (1:4) = WS-YEAR
+                             PERFORM ACCUMULATE-PERIOD
+                          END-IF
+                       END-IF
+                   END-READ
+           END-PERFORM.
+
+       ACCUMULATE-PERIOD.
+           ADD 1 TO WS-PERIOD-COUNT
+           ADD GROSS-PAY  TO WS-TOTAL-GROSS
+           ADD TAX-AMOUNT TO WS-TOTAL-TAX
+           ADD NET-PAY    TO WS-TOTAL-NET.
+
+       WRITE-REPORT.
+           MOVE WS-EMP-ID       TO WH-EMP-ID
+           MOVE WS-EMPLOYEE-NAME TO WH-EMP-NAME
+           MOVE WS-HEADER-LINE-1 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-YEAR TO WH-YEAR
+           MOVE WS-HEADER-LINE-2 TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-PERIOD-COUNT TO WC-COUNT
+           MOVE WS-PERIODS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+
+           MOVE WS-TOTAL-GROSS TO WT-GROSS
+           MOVE WS-TOTAL-TAX   TO WT-TAX
+           MOVE WS-TOTAL-NET   TO WT-NET
+           MOVE WS-TOTALS-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PAYROLL-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM YTDRPT.
