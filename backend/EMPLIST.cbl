@@ -1,7 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EMPLIST.
        AUTHOR. YOUR-NAME.
-       
+
+      * Reads a run option record from EMPLIST.IN (active-only switch
+      * and an optional department filter), sorts EMPLOYEE-FILE into
+      * department/EMP-ID sequence, and writes a department-broken
+      * listing to EMPLIST.OUT with a headcount and total salary line
+      * for each department plus a company grand total.
+      *
+      * The sort's OUTPUT PROCEDURE cannot write a single line of the
+      * report until its INPUT PROCEDURE has released every selected
+      * employee, so there is no such thing as a partially-written
+      * report - EMPLIST.CKP records only whether the LAST run finished
+      * the sort and report cleanly.  CTL-RESTART = 'Y' with a prior
+      * completed checkpoint simply skips the (redundant) rerun; any
+      * other case regenerates EMPLIST.OUT from scratch.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -10,58 +24,263 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS EMP-ID
                FILE STATUS IS EMP-FILE-STATUS.
-               
-           SELECT OUTPUT-FILE ASSIGN TO "EMPLIST.OUT"
+
+           SELECT SORT-WORK-FILE ASSIGN TO "EMPLIST.WRK".
+
+           SELECT CONTROL-FILE ASSIGN TO "EMPLIST.IN"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "EMPLIST.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-FILE-STATUS.
+
+           SELECT OUTPUT-FILE ASSIGN TO "EMPLIST.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-          05 EMP-ID            PIC X(10).
-          05 EMP-NAME          PIC X(50).
-          05 EMP-DEPT          PIC X(20).
-          05 EMP-POSITION      PIC X(30).
-          05 EMP-BASIC-SALARY  PIC 9(7)V99.
-          05 EMP-JOIN-DATE     PIC X(10).
-          05 EMP-STATUS        PIC X(1).
-       
+       COPY EMPREC.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SRT-DEPT          PIC X(20).
+          05 SRT-ID            PIC X(10).
+          05 SRT-NAME          PIC X(50).
+          05 SRT-POSITION      PIC X(30).
+          05 SRT-BASIC-SALARY  PIC 9(7)V99.
+          05 SRT-JOIN-DATE     PIC X(10).
+          05 SRT-STATUS        PIC X(1).
+
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          05 CTL-ACTIVE-ONLY   PIC X(1).
+          05 CTL-DEPT-FILTER   PIC X(20).
+          05 CTL-RESTART       PIC X(1).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CKP-STATUS        PIC X(1).
+
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD        PIC X(129).
-       
+       01 OUTPUT-RECORD        PIC X(132).
+
        WORKING-STORAGE SECTION.
        01 WS-END-OF-FILE       PIC X       VALUE 'N'.
        01 EMP-FILE-STATUS      PIC XX.
-       
+       01 WS-ACTIVE-ONLY       PIC X       VALUE 'N'.
+       01 WS-DEPT-FILTER       PIC X(20)   VALUE SPACES.
+       01 WS-CURRENT-DEPT      PIC X(20)   VALUE SPACES.
+       01 WS-FIRST-RECORD-SW   PIC X       VALUE 'Y'.
+       01 WS-DEPT-COUNT        PIC 9(5)    COMP VALUE ZERO.
+       01 WS-DEPT-TOTAL        PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-COUNT       PIC 9(5)    COMP VALUE ZERO.
+       01 WS-GRAND-TOTAL       PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+          05 FILLER            PIC X(2)    VALUE SPACES.
+          05 WD-ID              PIC X(10).
+          05 FILLER            PIC X(1)    VALUE SPACES.
+          05 WD-NAME            PIC X(50).
+          05 FILLER             PIC X(1)   VALUE SPACES.
+          05 WD-POSITION        PIC X(30).
+          05 FILLER             PIC X(1)   VALUE SPACES.
+          05 WD-SALARY          PIC Z(7)9.99.
+          05 FILLER             PIC X(1)   VALUE SPACES.
+          05 WD-STATUS          PIC X(1).
+
+       01 WS-DEPT-HEADER-LINE.
+          05 FILLER            PIC X(12) VALUE SPACES.
+          05 FILLER            PIC X(11) VALUE "DEPARTMENT:".
+          05 WH-DEPT           PIC X(20).
+
+       01 WS-DEPT-TOTAL-LINE.
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 FILLER            PIC X(19) VALUE "EMPLOYEES IN DEPT:".
+          05 WT-COUNT          PIC ZZZZ9.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 FILLER            PIC X(12) VALUE "DEPT SALARY:".
+          05 WT-TOTAL          PIC Z(8)9.99.
+
+       01 WS-SELECTED-SW       PIC X       VALUE 'N'.
+
+       01 WS-RESTART-SW        PIC X       VALUE 'N'.
+       01 WS-PRIOR-RUN-COMPLETE
+                                PIC X       VALUE 'N'.
+       01 CKP-FILE-STATUS      PIC XX.
+       01 OUT-FILE-STATUS      PIC XX.
+
+       01 WS-GRAND-TOTAL-LINE.
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 FILLER            PIC X(17) VALUE "TOTAL EMPLOYEES:".
+          05 WG-COUNT          PIC ZZZZ9.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 FILLER            PIC X(12) VALUE "GRAND TOTAL:".
+          05 WG-TOTAL          PIC Z(8)9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           PERFORM OPEN-FILES
-           PERFORM READ-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'
-           PERFORM CLOSE-FILES
+           PERFORM GET-RUN-OPTIONS
+           IF WS-RESTART-SW = 'Y' AND WS-PRIOR-RUN-COMPLETE = 'Y'
+              CONTINUE
+           ELSE
+              PERFORM OPEN-FILES
+              SORT SORT-WORK-FILE ON ASCENDING KEY SRT-DEPT SRT-ID
+                  INPUT PROCEDURE IS LOAD-SORT-FILE
+                  OUTPUT PROCEDURE IS PRODUCE-REPORT
+              PERFORM WRITE-CHECKPOINT
+              PERFORM CLOSE-FILES
+           END-IF
            STOP RUN.
-       
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE INTO CONTROL-RECORD
+           AT END
+              MOVE 'N' TO WS-ACTIVE-ONLY
+              MOVE SPACES TO WS-DEPT-FILTER
+              MOVE 'N' TO WS-RESTART-SW
+           NOT AT END
+              MOVE CTL-ACTIVE-ONLY TO WS-ACTIVE-ONLY
+              MOVE CTL-DEPT-FILTER TO WS-DEPT-FILTER
+              MOVE CTL-RESTART     TO WS-RESTART-SW
+           END-READ
+           CLOSE CONTROL-FILE
+
+           IF WS-RESTART-SW = 'Y'
+              PERFORM READ-CHECKPOINT
+           END-IF.
+
+      * Checkpoint holds only a completion marker for the LAST run -
+      * the sort's OUTPUT PROCEDURE never writes a line of the report
+      * until its INPUT PROCEDURE has released every record, so there
+      * is no partial position to resume from.  A restart simply skips
+      * redoing a pass that already finished cleanly.
+       READ-CHECKPOINT.
+           MOVE 'N' TO WS-PRIOR-RUN-COMPLETE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKP-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+              AT END
+                 MOVE 'N' TO WS-PRIOR-RUN-COMPLETE
+              NOT AT END
+                 IF CKP-STATUS = 'C'
+                    MOVE 'Y' TO WS-PRIOR-RUN-COMPLETE
+                 END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
        OPEN-FILES.
            OPEN INPUT EMPLOYEE-FILE
            IF EMP-FILE-STATUS NOT = '00'
-              DISPLAY "ERROR OPENING EMPLOYEE FILE: " EMP-FILE-STATUS
+              CALL 'ERRLOG' USING 'EMPLIST ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
               STOP RUN.
-               
+
            OPEN OUTPUT OUTPUT-FILE.
-       
+
+       LOAD-SORT-FILE.
+           PERFORM READ-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'.
+
        READ-EMPLOYEES.
            READ EMPLOYEE-FILE NEXT RECORD
            AT END
               MOVE 'Y' TO WS-END-OF-FILE
            NOT AT END
-               PERFORM WRITE-OUTPUT
+              PERFORM CHECK-EMPLOYEE-SELECTED
+              IF WS-SELECTED-SW = 'Y'
+                 PERFORM RELEASE-SORT-RECORD
+              END-IF
            END-READ.
-       
-       WRITE-OUTPUT.
-           MOVE EMPLOYEE-RECORD TO OUTPUT-RECORD
+
+       WRITE-CHECKPOINT.
+           MOVE 'C' TO CKP-STATUS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-EMPLOYEE-SELECTED.
+           MOVE 'Y' TO WS-SELECTED-SW
+           IF WS-ACTIVE-ONLY = 'Y' AND EMP-STATUS NOT = 'A'
+              MOVE 'N' TO WS-SELECTED-SW
+           END-IF
+           IF WS-SELECTED-SW = 'Y' AND WS-DEPT-FILTER NOT = SPACES
+              AND EMP-DEPT NOT = WS-DEPT-FILTER
+              MOVE 'N' TO WS-SELECTED-SW
+           END-IF.
+
+       RELEASE-SORT-RECORD.
+           MOVE EMP-DEPT         TO SRT-DEPT
+           MOVE EMP-ID           TO SRT-ID
+           MOVE EMP-NAME         TO SRT-NAME
+           MOVE EMP-POSITION     TO SRT-POSITION
+           MOVE EMP-BASIC-SALARY TO SRT-BASIC-SALARY
+           MOVE EMP-JOIN-DATE    TO SRT-JOIN-DATE
+           MOVE EMP-STATUS       TO SRT-STATUS
+           RELEASE SORT-RECORD.
+
+       PRODUCE-REPORT.
+           PERFORM RETURN-SORT-RECORD UNTIL WS-END-OF-FILE = 'Y'
+           IF WS-FIRST-RECORD-SW = 'N'
+              PERFORM WRITE-DEPT-TOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE INTO SORT-RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              IF WS-FIRST-RECORD-SW = 'Y'
+                 MOVE SRT-DEPT TO WS-CURRENT-DEPT
+                 PERFORM WRITE-DEPT-HEADER
+                 MOVE 'N' TO WS-FIRST-RECORD-SW
+              ELSE
+                 IF SRT-DEPT NOT = WS-CURRENT-DEPT
+                    PERFORM WRITE-DEPT-TOTAL
+                    MOVE SRT-DEPT TO WS-CURRENT-DEPT
+                    PERFORM WRITE-DEPT-HEADER
+                 END-IF
+              END-IF
+              PERFORM WRITE-DETAIL-LINE
+           END-RETURN.
+
+       WRITE-DEPT-HEADER.
+           MOVE WS-CURRENT-DEPT TO WH-DEPT
+           MOVE WS-DEPT-HEADER-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           MOVE ZERO TO WS-DEPT-COUNT
+           MOVE ZERO TO WS-DEPT-TOTAL.
+
+       WRITE-DETAIL-LINE.
+           MOVE SRT-ID       TO WD-ID
+           MOVE SRT-NAME     TO WD-NAME
+           MOVE SRT-POSITION TO WD-POSITION
+           MOVE SRT-BASIC-SALARY TO WD-SALARY
+           MOVE SRT-STATUS   TO WD-STATUS
+           MOVE WS-DETAIL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD SRT-BASIC-SALARY TO WS-DEPT-TOTAL
+           ADD SRT-BASIC-SALARY TO WS-GRAND-TOTAL.
+
+       WRITE-DEPT-TOTAL.
+           MOVE WS-DEPT-COUNT TO WT-COUNT
+           MOVE WS-DEPT-TOTAL TO WT-TOTAL
+           MOVE WS-DEPT-TOTAL-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO WG-COUNT
+           MOVE WS-GRAND-TOTAL TO WG-TOTAL
+           MOVE WS-GRAND-TOTAL-LINE TO OUTPUT-RECORD
            WRITE OUTPUT-RECORD.
-       
+
        CLOSE-FILES.
            CLOSE EMPLOYEE-FILE
            CLOSE OUTPUT-FILE.
-       
-       END PROGRAM EMPLIST.
\ No newline at end of file
+
+       END PROGRAM EMPLIST.
