@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+       AUTHOR. YOUR-NAME.
+
+      * Transaction-driven maintenance against EMPLOYEE.DAT.  Each
+      * record on EMPMAINT.IN is one add/update request; EMPMAINT.OUT
+      * reports what happened to it.  EMPMAINT and ONBOARD are the
+      * only programs permitted to WRITE or REWRITE EMPLOYEE-RECORD -
+      * ONBOARD owns the hire/terminate transactions that also have to
+      * touch PAYROLL-FILE and LEAVE-FILE in the same run (including
+      * the final-pay/leave-payout settlement), everything else in
+      * between goes through here.  An update may not set EMP-STATUS
+      * to 'T' - that must go through ONBOARD so the settlement always
+      * happens.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "EMPMAINT.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "EMPMAINT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+
+       FD AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD INPUT-FILE.
+       01 TRANSACTION-RECORD.
+          05 TR-ACTION            PIC X(1).
+          05 TR-EMP-ID             PIC X(10).
+          05 TR-EMP-NAME           PIC X(50).
+          05 TR-EMP-DEPT           PIC X(20).
+          05 TR-EMP-POSITION       PIC X(30).
+          05 TR-EMP-BASIC-SALARY   PIC 9(7)V99.
+          05 TR-EMP-JOIN-DATE      PIC X(10).
+          05 TR-EMP-STATUS         PIC X(1).
+          05 TR-EMP-BANK-ROUTING   PIC X(9).
+          05 TR-EMP-BANK-ACCOUNT   PIC X(17).
+          05 TR-EMP-ACCOUNT-TYPE   PIC X(1).
+          05 TR-CHANGED-BY         PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-END-OF-FILE           PIC X       VALUE 'N'.
+       01 EMP-FILE-STATUS          PIC XX.
+       01 AUD-FILE-STATUS          PIC XX.
+       01 WS-VALID-SW              PIC X       VALUE 'Y'.
+       01 WS-FOUND-SW              PIC X       VALUE 'N'.
+       01 WS-RESULT-MSG            PIC X(40).
+       01 WS-AUDIT-DATE            PIC X(8).
+       01 WS-AUDIT-TIME            PIC X(6).
+       01 WS-AUDIT-EDIT            PIC Z(6)9.99.
+       01 WS-OLD-DEPT              PIC X(20).
+       01 WS-OLD-POSITION          PIC X(30).
+       01 WS-OLD-SALARY            PIC 9(7)V99.
+       01 WS-OLD-STATUS            PIC X(1).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM OPEN-FILES
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-END-OF-FILE = 'Y'
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'EMPMAINT' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS NOT = '00'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE.
+
+       PROCESS-TRANSACTIONS.
+           READ INPUT-FILE INTO TRANSACTION-RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-AUDIT-TIME FROM TIME
+              PERFORM VALIDATE-TRANSACTION
+              IF WS-VALID-SW = 'Y'
+                 EVALUATE TR-ACTION
+                     WHEN 'A'
+                          PERFORM ADD-EMPLOYEE
+                     WHEN 'U'
+                          PERFORM UPDATE-EMPLOYEE
+                     WHEN OTHER
+                          MOVE "REJECTED - UNKNOWN ACTION CODE"
+                               TO WS-RESULT-MSG
+                 END-EVALUATE
+              END-IF
+              PERFORM WRITE-RESULT
+           END-READ.
+
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-SW
+           IF TR-EMP-ID = SPACES
+              MOVE 'N' TO WS-VALID-SW
+              MOVE "REJECTED - MISSING EMP-ID" TO WS-RESULT-MSG
+           END-IF
+           IF WS-VALID-SW = 'Y'
+              IF TR-EMP-BASIC-SALARY NOT NUMERIC
+                 OR TR-EMP-BASIC-SALARY = ZEROS
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE "REJECTED - INVALID BASIC SALARY"
+                      TO WS-RESULT-MSG
+              END-IF
+           END-IF
+           IF WS-VALID-SW = 'Y'
+              IF TR-EMP-STATUS NOT = 'A' AND TR-EMP-STATUS NOT = 'I'
+                 AND TR-EMP-STATUS NOT = 'T'
+                 MOVE 'N' TO WS-VALID-SW
+                 MOVE "REJECTED - INVALID EMP-STATUS"
+                      TO WS-RESULT-MSG
+              END-IF
+           END-IF
+      * Terminations must go through ONBOARD so the final-pay/leave-
+      * payout settlement always happens alongside the status change.
+           IF WS-VALID-SW = 'Y' AND TR-ACTION = 'U'
+              AND TR-EMP-STATUS = 'T'
+              MOVE 'N' TO WS-VALID-SW
+              MOVE "REJECTED - USE ONBOARD TO TERMINATE"
+                   TO WS-RESULT-MSG
+           END-IF.
+
+       ADD-EMPLOYEE.
+           MOVE TR-EMP-ID           TO EMP-ID
+           MOVE TR-EMP-NAME         TO EMP-NAME
+           MOVE TR-EMP-DEPT         TO EMP-DEPT
+           MOVE TR-EMP-POSITION     TO EMP-POSITION
+           MOVE TR-EMP-BASIC-SALARY TO EMP-BASIC-SALARY
+           MOVE TR-EMP-JOIN-DATE    TO EMP-JOIN-DATE
+           MOVE TR-EMP-STATUS       TO EMP-STATUS
+           MOVE TR-EMP-BANK-ROUTING TO EMP-BANK-ROUTING
+           MOVE TR-EMP-BANK-ACCOUNT TO EMP-BANK-ACCOUNT
+           MOVE TR-EMP-ACCOUNT-TYPE TO EMP-ACCOUNT-TYPE
+           WRITE EMPLOYEE-RECORD
+           INVALID KEY
+              MOVE "REJECTED - EMP-ID ALREADY EXISTS"
+                   TO WS-RESULT-MSG
+           NOT INVALID KEY
+              MOVE "ADDED" TO WS-RESULT-MSG
+           END-WRITE.
+
+       UPDATE-EMPLOYEE.
+           MOVE TR-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y'              TO WS-FOUND-SW
+              MOVE EMP-DEPT         TO WS-OLD-DEPT
+              MOVE EMP-POSITION     TO WS-OLD-POSITION
+              MOVE EMP-BASIC-SALARY TO WS-OLD-SALARY
+              MOVE EMP-STATUS       TO WS-OLD-STATUS
+           END-READ
+
+           IF WS-FOUND-SW = 'N'
+              MOVE "REJECTED - EMP-ID NOT FOUND" TO WS-RESULT-MSG
+           ELSE
+              IF TR-EMP-NAME NOT = SPACES
+                 MOVE TR-EMP-NAME TO EMP-NAME
+              END-IF
+              IF TR-EMP-DEPT NOT = SPACES
+                 MOVE TR-EMP-DEPT TO EMP-DEPT
+              END-IF
+              IF TR-EMP-POSITION NOT = SPACES
+                 MOVE TR-EMP-POSITION TO EMP-POSITION
+              END-IF
+              MOVE TR-EMP-BASIC-SALARY TO EMP-BASIC-SALARY
+              MOVE TR-EMP-STATUS       TO EMP-STATUS
+              IF TR-EMP-BANK-ROUTING NOT = SPACES
+                 MOVE TR-EMP-BANK-ROUTING TO EMP-BANK-ROUTING
+                 MOVE TR-EMP-BANK-ACCOUNT TO EMP-BANK-ACCOUNT
+                 MOVE TR-EMP-ACCOUNT-TYPE TO EMP-ACCOUNT-TYPE
+              END-IF
+              REWRITE EMPLOYEE-RECORD
+              MOVE "UPDATED" TO WS-RESULT-MSG
+              PERFORM AUDIT-EMPLOYEE-CHANGES
+           END-IF.
+
+      * Writes one AUDIT-RECORD for every monitored field that
+      * actually changed value on this update.
+       AUDIT-EMPLOYEE-CHANGES.
+           IF WS-OLD-DEPT NOT = EMP-DEPT
+              MOVE "EMP-DEPT"    TO AUD-FIELD-NAME
+              MOVE WS-OLD-DEPT   TO AUD-OLD-VALUE
+              MOVE EMP-DEPT      TO AUD-NEW-VALUE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-POSITION NOT = EMP-POSITION
+              MOVE "EMP-POSITION" TO AUD-FIELD-NAME
+              MOVE WS-OLD-POSITION TO AUD-OLD-VALUE
+              MOVE EMP-POSITION    TO AUD-NEW-VALUE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-SALARY NOT = EMP-BASIC-SALARY
+              MOVE "EMP-BASIC-SALARY" TO AUD-FIELD-NAME
+              MOVE WS-OLD-SALARY       TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT       TO AUD-OLD-VALUE
+              MOVE EMP-BASIC-SALARY    TO WS-AUDIT-EDIT
+              MOVE WS-AUDIT-EDIT       TO AUD-NEW-VALUE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF
+           IF WS-OLD-STATUS NOT = EMP-STATUS
+              MOVE "EMP-STATUS" TO AUD-FIELD-NAME
+              MOVE WS-OLD-STATUS TO AUD-OLD-VALUE
+              MOVE EMP-STATUS    TO AUD-NEW-VALUE
+              PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE TR-EMP-ID      TO AUD-EMP-ID
+           MOVE WS-AUDIT-DATE  TO AUD-CHANGE-DATE
+           MOVE WS-AUDIT-TIME  TO AUD-CHANGE-TIME
+           MOVE TR-CHANGED-BY  TO AUD-CHANGED-BY
+           WRITE AUDIT-RECORD.
+
+       WRITE-RESULT.
+           STRING
+              TR-EMP-ID   DELIMITED BY SIZE
+              " "         DELIMITED BY SIZE
+              TR-ACTION   DELIMITED BY SIZE
+              " "         DELIMITED BY SIZE
+              WS-RESULT-MSG DELIMITED BY SIZE
+              INTO OUTPUT-RECORD
+           END-STRING
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO WS-RESULT-MSG.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM EMPMAINT.
