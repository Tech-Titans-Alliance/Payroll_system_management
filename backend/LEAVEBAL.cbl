@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAVEBAL.
+       AUTHOR. YOUR-NAME.
+
+      * Leave balance inquiry.  If LEAVEBAL.IN asks for a single
+      * EMP-ID it reports just that employee; a blank EMP-ID reports
+      * the whole leave ledger, one line per employee, so payroll can
+      * see at a glance who is carrying what balance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT LEAVE-FILE ASSIGN TO "LEAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LV-EMP-ID
+               FILE STATUS IS LV-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "LEAVEBAL.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "LEAVEBAL.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+
+       FD LEAVE-FILE.
+       COPY LEAVEREC.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+          05 IN-EMP-ID            PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD           PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMP-ID               PIC X(10).
+       01 WS-END-OF-FILE          PIC X       VALUE 'N'.
+       01 WS-EMPLOYEE-NAME        PIC X(50)   VALUE "UNKNOWN EMPLOYEE".
+       01 EMP-FILE-STATUS         PIC XX.
+       01 LV-FILE-STATUS          PIC XX.
+       01 WS-LEAVE-FOUND-SW       PIC X       VALUE 'N'.
+
+       01 WS-BALANCE-LINE.
+          05 WB-EMP-ID            PIC X(10).
+          05 FILLER               PIC X(1)  VALUE SPACES.
+          05 WB-EMP-NAME           PIC X(30).
+          05 FILLER                PIC X(1)  VALUE SPACES.
+          05 FILLER                 PIC X(9)  VALUE "BALANCE :".
+          05 WB-BALANCE               PIC ZZZ9.99.
+          05 FILLER                    PIC X(2)  VALUE SPACES.
+          05 FILLER                     PIC X(9)  VALUE "ACCRUED :".
+          05 WB-ACCRUED                    PIC ZZZ9.99.
+          05 FILLER                         PIC X(2)  VALUE SPACES.
+          05 FILLER                          PIC X(7)  VALUE "TAKEN :".
+          05 WB-TAKEN                            PIC ZZZ9.99.
+
+       01 WS-NOT-FOUND-LINE       PIC X(40)   VALUE
+          "NO LEAVE LEDGER RECORD FOR THAT EMP-ID".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           IF WS-EMP-ID = SPACES
+              PERFORM REPORT-ALL-EMPLOYEES UNTIL WS-END-OF-FILE = 'Y'
+           ELSE
+              PERFORM REPORT-ONE-EMPLOYEE
+           END-IF
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE INTO INPUT-RECORD
+           MOVE IN-EMP-ID TO WS-EMP-ID
+           CLOSE INPUT-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'LEAVEBAL' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT LEAVE-FILE
+           IF LV-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'LEAVEBAL' 'LEAVE.DAT           '
+                  LV-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       REPORT-ONE-EMPLOYEE.
+           MOVE WS-EMP-ID TO LV-EMP-ID
+           READ LEAVE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-LEAVE-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-LEAVE-FOUND-SW
+           END-READ
+
+           IF WS-LEAVE-FOUND-SW = 'Y'
+              PERFORM WRITE-BALANCE-LINE
+           ELSE
+              MOVE WS-NOT-FOUND-LINE TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+           END-IF.
+
+       REPORT-ALL-EMPLOYEES.
+           READ LEAVE-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              PERFORM WRITE-BALANCE-LINE
+           END-READ.
+
+       WRITE-BALANCE-LINE.
+           PERFORM LOOKUP-EMPLOYEE-NAME
+           MOVE LV-EMP-ID        TO WB-EMP-ID
+           MOVE WS-EMPLOYEE-NAME TO WB-EMP-NAME
+           MOVE LV-BALANCE       TO WB-BALANCE
+           MOVE LV-ACCRUED-YTD   TO WB-ACCRUED
+           MOVE LV-TAKEN-YTD     TO WB-TAKEN
+           MOVE WS-BALANCE-LINE  TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       LOOKUP-EMPLOYEE-NAME.
+           MOVE LV-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE "UNKNOWN EMPLOYEE" TO WS-EMPLOYEE-NAME
+           NOT INVALID KEY
+              MOVE EMP-NAME TO WS-EMPLOYEE-NAME
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-FILE
+           CLOSE LEAVE-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM LEAVEBAL.
