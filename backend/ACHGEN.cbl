@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACHGEN.
+       AUTHOR. YOUR-NAME.
+
+      * Builds a standard ACH-style direct-deposit file for a given
+      * PAY-DATE.  Reads every PAYROLL-RECORD for that date, looks up
+      * the employee's bank routing/account on EMPLOYEE.DAT, and
+      * writes one fixed-width deposit entry per employee plus a
+      * batch header and a batch control (item count/total amount)
+      * trailer - the layout a receiving bank expects.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE ASSIGN TO "PAYROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYROLL-KEY
+               FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PSEMP-ID
+               FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO "ACHGEN.IN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "ACHGEN.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAYROLL-FILE.
+       COPY PAYREC.
+
+       FD EMPLOYEE-FILE.
+       COPY EMPREC REPLACING LEADING ==EMP-== BY ==PSEMP-==.
+
+       FD INPUT-FILE.
+       01 INPUT-RECORD.
+          05 IN-PAY-DATE          PIC X(10).
+
+       FD OUTPUT-FILE.
+       01 OUTPUT-RECORD           PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAY-DATE             PIC X(10).
+       01 WS-END-OF-FILE          PIC X       VALUE 'N'.
+       01 PAY-FILE-STATUS         PIC XX.
+       01 EMP-FILE-STATUS         PIC XX.
+       01 WS-ENTRY-COUNT          PIC 9(7)    COMP VALUE ZERO.
+       01 WS-TOTAL-AMOUNT         PIC 9(9)V99 VALUE ZERO.
+       01 WS-TRACE-NUMBER         PIC 9(7)    VALUE ZERO.
+       01 WS-EMP-FOUND-SW         PIC X       VALUE 'N'.
+       01 WS-SKIPPED-COUNT        PIC 9(7)    COMP VALUE ZERO.
+
+       01 WS-BATCH-HEADER.
+          05 FILLER               PIC X(1)  VALUE "1".
+          05 FILLER                PIC X(21) VALUE
+             "ACH DEPOSIT BATCH   ".
+          05 WB-PAY-DATE            PIC X(10).
+
+       01 WS-ENTRY-DETAIL.
+          05 FILLER               PIC X(1)  VALUE "6".
+          05 WD-BANK-ROUTING        PIC X(9).
+          05 FILLER                 PIC X(1)  VALUE SPACES.
+          05 WD-BANK-ACCOUNT          PIC X(17).
+          05 FILLER                   PIC X(1)  VALUE SPACES.
+          05 WD-ACCOUNT-TYPE            PIC X(1).
+          05 FILLER                     PIC X(1)  VALUE SPACES.
+          05 WD-AMOUNT                   PIC 9(9)V99.
+          05 FILLER                      PIC X(1)  VALUE SPACES.
+          05 WD-EMP-ID                    PIC X(10).
+          05 FILLER                       PIC X(1)  VALUE SPACES.
+          05 WD-EMP-NAME                    PIC X(30).
+          05 FILLER                         PIC X(1)  VALUE SPACES.
+          05 WD-TRACE-NUMBER                  PIC 9(7).
+
+       01 WS-BATCH-TRAILER.
+          05 FILLER               PIC X(1)  VALUE "8".
+          05 FILLER                PIC X(15) VALUE
+             "ENTRY/ADDENDA :".
+          05 WT-ENTRY-COUNT         PIC Z(6)9.
+          05 FILLER                 PIC X(2)  VALUE SPACES.
+          05 FILLER                  PIC X(14) VALUE
+             "TOTAL AMOUNT :".
+          05 WT-TOTAL-AMOUNT           PIC Z(8)9.99.
+
+       01 WS-SKIP-LINE.
+          05 FILLER               PIC X(1)  VALUE "9".
+          05 FILLER                PIC X(26) VALUE
+             "SKIPPED - NO BANK INFO - ".
+          05 WS-SKIP-EMP-ID          PIC X(10).
+          05 FILLER                   PIC X(1)  VALUE SPACES.
+          05 WS-SKIP-EMP-NAME          PIC X(30).
+
+       01 WS-SKIP-SUMMARY-LINE.
+          05 FILLER               PIC X(1)  VALUE "9".
+          05 FILLER                PIC X(19) VALUE
+             "ENTRIES SKIPPED  :".
+          05 WS-SKIP-TOTAL           PIC Z(6)9.
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM GET-RUN-OPTIONS
+           PERFORM OPEN-FILES
+           PERFORM WRITE-BATCH-HEADER
+           PERFORM BUILD-ACH-FILE
+           PERFORM WRITE-BATCH-TRAILER
+           PERFORM WRITE-SKIP-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           OPEN INPUT INPUT-FILE
+           READ INPUT-FILE INTO INPUT-RECORD
+           MOVE IN-PAY-DATE TO WS-PAY-DATE
+           CLOSE INPUT-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT PAYROLL-FILE
+           IF PAY-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'ACHGEN  ' 'PAYROLL.DAT         '
+                  PAY-FILE-STATUS
+              STOP RUN.
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF EMP-FILE-STATUS NOT = '00'
+              CALL 'ERRLOG' USING 'ACHGEN  ' 'EMPLOYEE.DAT        '
+                  EMP-FILE-STATUS
+              STOP RUN.
+
+           OPEN OUTPUT OUTPUT-FILE.
+
+       WRITE-BATCH-HEADER.
+           MOVE WS-PAY-DATE TO WB-PAY-DATE
+           MOVE WS-BATCH-HEADER TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       BUILD-ACH-FILE.
+           PERFORM READ-PAYROLL-RECORDS UNTIL WS-END-OF-FILE = 'Y'.
+
+       READ-PAYROLL-RECORDS.
+           READ PAYROLL-FILE NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-END-OF-FILE
+           NOT AT END
+              IF PAY-DATE = WS-PAY-DATE AND NET-PAY > ZERO
+                 PERFORM WRITE-DEPOSIT-ENTRY
+              END-IF
+           END-READ.
+
+       WRITE-DEPOSIT-ENTRY.
+           MOVE EMP-ID TO PSEMP-ID
+           READ EMPLOYEE-FILE
+           INVALID KEY
+              MOVE 'N' TO WS-EMP-FOUND-SW
+           NOT INVALID KEY
+              MOVE 'Y' TO WS-EMP-FOUND-SW
+           END-READ
+
+           IF WS-EMP-FOUND-SW = 'N'
+              OR PSEMP-BANK-ROUTING = SPACES
+              OR PSEMP-BANK-ACCOUNT = SPACES
+              PERFORM WRITE-SKIPPED-ENTRY
+           ELSE
+              MOVE PSEMP-BANK-ROUTING TO WD-BANK-ROUTING
+              MOVE PSEMP-BANK-ACCOUNT TO WD-BANK-ACCOUNT
+              MOVE PSEMP-ACCOUNT-TYPE TO WD-ACCOUNT-TYPE
+              MOVE PSEMP-NAME         TO WD-EMP-NAME
+
+              ADD 1 TO WS-TRACE-NUMBER
+              MOVE EMP-ID          TO WD-EMP-ID
+              MOVE NET-PAY         TO WD-AMOUNT
+              MOVE WS-TRACE-NUMBER TO WD-TRACE-NUMBER
+              MOVE WS-ENTRY-DETAIL TO OUTPUT-RECORD
+              WRITE OUTPUT-RECORD
+
+              ADD 1 TO WS-ENTRY-COUNT
+              ADD NET-PAY TO WS-TOTAL-AMOUNT
+           END-IF.
+
+      * No usable bank routing/account - skip the deposit entry
+      * rather than write a malformed ACH line; the skip is noted
+      * in the output instead of silently dropped.
+       WRITE-SKIPPED-ENTRY.
+           MOVE EMP-ID TO WS-SKIP-EMP-ID
+           IF WS-EMP-FOUND-SW = 'Y'
+              MOVE PSEMP-NAME TO WS-SKIP-EMP-NAME
+           ELSE
+              MOVE "UNKNOWN EMPLOYEE" TO WS-SKIP-EMP-NAME
+           END-IF
+           MOVE WS-SKIP-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD
+           ADD 1 TO WS-SKIPPED-COUNT.
+
+       WRITE-BATCH-TRAILER.
+           MOVE WS-ENTRY-COUNT  TO WT-ENTRY-COUNT
+           MOVE WS-TOTAL-AMOUNT TO WT-TOTAL-AMOUNT
+           MOVE WS-BATCH-TRAILER TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       WRITE-SKIP-SUMMARY.
+           MOVE WS-SKIPPED-COUNT TO WS-SKIP-TOTAL
+           MOVE WS-SKIP-SUMMARY-LINE TO OUTPUT-RECORD
+           WRITE OUTPUT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE PAYROLL-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE OUTPUT-FILE.
+
+       END PROGRAM ACHGEN.
